@@ -0,0 +1,485 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX04MNT.
+       AUTHOR. EQUIPO DE SISTEMAS.
+       INSTALLATION. TIENDA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-09  JMS  Version inicial. Mantenimiento del maestro  *
+      *                  de clientes (alta/cambio/baja/consulta)     *
+      *                  para no tener que dar de alta a un cliente  *
+      *                  a traves de un ticket completo en EX04.     *
+      * 2026-08-09  JMS  Anade mantenimiento del catalogo de         *
+      *                  productos (PRODCAT.DAT): hasta ahora ningun *
+      *                  programa lo cargaba, asi que la busqueda de *
+      *                  EX04 nunca podia encontrar nada.            *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Mismo maestro de clientes que usa EX04 para reconocer a los
+      * habituales.
+           SELECT CLIENT-FILE ASSIGN TO "CLIENTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-NAME
+               FILE STATUS IS WS-CLIENT-STATUS.
+      * Mismo catalogo de productos que usa EX04 para no teclear cada
+      * venta a mano.
+           SELECT PRODUCT-FILE ASSIGN TO "PRODCAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PC-CODE
+               FILE STATUS IS WS-PRODCAT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-FILE.
+           COPY "CLIMAST.CPY".
+       FD  PRODUCT-FILE.
+           COPY "PRODREC.CPY".
+       WORKING-STORAGE SECTION.
+       01  WS-CLIENT-STATUS                     PIC X(02).
+       01  WS-PRODCAT-STATUS                    PIC X(02).
+       01  WS-RUN-OUTCOME                       PIC X(08) VALUE SPACES.
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01  WS-AUD-PROGRAM                       PIC X(08).
+       01  WS-AUD-DETAIL                        PIC X(40).
+       01  WS-ENTITY                            PIC X(01).
+           88  WS-ENTITY-CLIENTS                VALUE "1".
+           88  WS-ENTITY-PRODUCTS                VALUE "2".
+           88  WS-ENTITY-EXIT                    VALUE "0".
+       01  WS-OPTION                            PIC X(01).
+           88  WS-OPT-ADD                       VALUE "A".
+           88  WS-OPT-CHANGE                    VALUE "C".
+           88  WS-OPT-DELETE                    VALUE "D".
+           88  WS-OPT-INQUIRE                   VALUE "I".
+           88  WS-OPT-EXIT                      VALUE "X".
+       01  WS-FOUND-SW                          PIC X(01) VALUE "N".
+           88  WS-FOUND                         VALUE "Y".
+           88  WS-NOT-FOUND                     VALUE "N".
+       01  WS-NAME-KEY                          PIC A(30).
+       01  WS-AGE-INPUT                         PIC X(03).
+       01  WS-BALANCE-INPUT                     PIC X(09).
+       01  WS-CURR-TIME                         PIC 9(08).
+       01  WS-EDIT-ID                           PIC Z(7)9.
+       01  WS-EDIT-AGE                          PIC ZZ9.
+       01  WS-EDIT-BALANCE                      PIC $$$,$$9.99.
+       01  WS-CODE-KEY                          PIC X(06).
+       01  WS-PRICE-INPUT                       PIC X(08).
+       01  WS-EDIT-PRICE                        PIC $$$,$$9.99.
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM UNTIL WS-ENTITY-EXIT
+               PERFORM 1500-SHOW-ENTITY-MENU THRU 1500-EXIT
+               EVALUATE TRUE
+                   WHEN WS-ENTITY-CLIENTS
+                       PERFORM 2000-CLIENT-MAINT THRU 2000-EXIT
+                   WHEN WS-ENTITY-PRODUCTS
+                       PERFORM 8000-PRODUCT-MAINT THRU 8000-EXIT
+                   WHEN WS-ENTITY-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - abre el maestro de clientes y el catalogo   *
+      * de productos (creandolos si todavia no existen) y deja       *
+      * constancia del arranque.                                     *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O CLIENT-FILE.
+           IF WS-CLIENT-STATUS IS NOT EQUAL TO "00"
+               OPEN OUTPUT CLIENT-FILE
+               CLOSE CLIENT-FILE
+               OPEN I-O CLIENT-FILE
+           END-IF.
+           OPEN I-O PRODUCT-FILE.
+           IF WS-PRODCAT-STATUS IS NOT EQUAL TO "00"
+               OPEN OUTPUT PRODUCT-FILE
+               CLOSE PRODUCT-FILE
+               OPEN I-O PRODUCT-FILE
+           END-IF.
+           MOVE "EX04MNT" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-RUN-OUTCOME.
+           MOVE "MANTENIMIENTO DE CLIENTES INICIADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-RUN-OUTCOME, WS-AUD-DETAIL.
+       1000-EXIT.
+           EXIT.
+       1500-SHOW-ENTITY-MENU.
+           DISPLAY " ".
+           DISPLAY "======== MANTENIMIENTO DE MAESTROS ========".
+           DISPLAY "1) CLIENTES   2) PRODUCTOS   0) SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-ENTITY.
+       1500-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 2000-CLIENT-MAINT - bucle de alta/cambio/baja/consulta del    *
+      * maestro de clientes.                                          *
+      *-----------------------------------------------------------*
+       2000-CLIENT-MAINT.
+           MOVE SPACES TO WS-OPTION.
+           PERFORM UNTIL WS-OPT-EXIT
+               PERFORM 2100-SHOW-MENU THRU 2100-EXIT
+               EVALUATE TRUE
+                   WHEN WS-OPT-ADD
+                       PERFORM 3000-ADD-CLIENT THRU 3000-EXIT
+                   WHEN WS-OPT-CHANGE
+                       PERFORM 4000-CHANGE-CLIENT THRU 4000-EXIT
+                   WHEN WS-OPT-DELETE
+                       PERFORM 5000-DELETE-CLIENT THRU 5000-EXIT
+                   WHEN WS-OPT-INQUIRE
+                       PERFORM 6000-INQUIRE-CLIENT THRU 6000-EXIT
+                   WHEN WS-OPT-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+       2100-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "---- MANTENIMIENTO DE CLIENTES ----".
+           DISPLAY "A) ALTA   C) CAMBIO   D) BAJA   I) CONSULTA   "
+               "X) SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-OPTION.
+           MOVE FUNCTION UPPER-CASE(WS-OPTION) TO WS-OPTION.
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 3000-ADD-CLIENT - da de alta un cliente nuevo. El numero de   *
+      * cliente se genera a partir de la hora del reloj, igual que    *
+      * un sistema real asignaria un correlativo desde una maquina    *
+      * de expedicion de tarjetas.                                    *
+      *-----------------------------------------------------------*
+       3000-ADD-CLIENT.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT WS-NAME-KEY.
+           MOVE WS-NAME-KEY TO CM-NAME.
+           PERFORM 7000-READ-CLIENT THRU 7000-EXIT.
+           IF WS-FOUND AND CM-IS-ACTIVE
+               DISPLAY "** YA EXISTE UN CLIENTE CON ESE NOMBRE **"
+           ELSE
+               MOVE SPACES TO WS-AGE-INPUT
+               PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-AGE-INPUT) IS
+                       EQUAL TO ZERO
+                   DISPLAY "EDAD: " WITH NO ADVANCING
+                   ACCEPT WS-AGE-INPUT
+                   IF FUNCTION TEST-NUMVAL(WS-AGE-INPUT) IS NOT
+                           EQUAL TO ZERO
+                       DISPLAY "ENTRADA NO NUMERICA, INTENTELO DE "
+                           "NUEVO"
+                   END-IF
+               END-PERFORM
+               MOVE SPACES TO WS-BALANCE-INPUT
+               PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-BALANCE-INPUT)
+                       IS EQUAL TO ZERO
+                   DISPLAY "SALDO: " WITH NO ADVANCING
+                   ACCEPT WS-BALANCE-INPUT
+                   IF FUNCTION TEST-NUMVAL(WS-BALANCE-INPUT) IS NOT
+                           EQUAL TO ZERO
+                       DISPLAY "ENTRADA NO NUMERICA, INTENTELO DE "
+                           "NUEVO"
+                   END-IF
+               END-PERFORM
+               MOVE WS-NAME-KEY TO CM-NAME
+               MOVE FUNCTION NUMVAL(WS-AGE-INPUT) TO CM-AGE
+               MOVE FUNCTION NUMVAL(WS-BALANCE-INPUT) TO CM-BALANCE
+               ACCEPT WS-CURR-TIME FROM TIME
+               MOVE WS-CURR-TIME TO CM-CUSTOMER-ID
+               SET CM-IS-ACTIVE TO TRUE
+               IF WS-FOUND
+                   REWRITE CLIENT-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO DAR DE ALTA AL CLIENTE"
+                   END-REWRITE
+               ELSE
+                   WRITE CLIENT-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO DAR DE ALTA AL CLIENTE"
+                   END-WRITE
+               END-IF
+               DISPLAY "CLIENTE DADO DE ALTA"
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 4000-CHANGE-CLIENT - corrige la edad y/o el saldo de un       *
+      * cliente existente; dejar el campo en blanco conserva el       *
+      * valor que ya tenia.                                           *
+      *-----------------------------------------------------------*
+       4000-CHANGE-CLIENT.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT WS-NAME-KEY.
+           MOVE WS-NAME-KEY TO CM-NAME.
+           PERFORM 7000-READ-CLIENT THRU 7000-EXIT.
+           IF WS-NOT-FOUND OR CM-IS-DELETED
+               DISPLAY "** CLIENTE NO ENCONTRADO **"
+           ELSE
+               DISPLAY "EDAD NUEVA (EN BLANCO PARA NO CAMBIAR): "
+                   WITH NO ADVANCING
+               ACCEPT WS-AGE-INPUT
+               PERFORM UNTIL WS-AGE-INPUT IS EQUAL TO SPACES OR
+                       FUNCTION TEST-NUMVAL(WS-AGE-INPUT) IS EQUAL
+                       TO ZERO
+                   DISPLAY "ENTRADA NO NUMERICA, INTENTELO DE NUEVO "
+                       "O DEJE EN BLANCO: " WITH NO ADVANCING
+                   ACCEPT WS-AGE-INPUT
+               END-PERFORM
+               IF WS-AGE-INPUT IS NOT EQUAL TO SPACES
+                   MOVE FUNCTION NUMVAL(WS-AGE-INPUT) TO CM-AGE
+               END-IF
+               DISPLAY "SALDO NUEVO (EN BLANCO PARA NO CAMBIAR): "
+                   WITH NO ADVANCING
+               ACCEPT WS-BALANCE-INPUT
+               PERFORM UNTIL WS-BALANCE-INPUT IS EQUAL TO SPACES OR
+                       FUNCTION TEST-NUMVAL(WS-BALANCE-INPUT) IS
+                       EQUAL TO ZERO
+                   DISPLAY "ENTRADA NO NUMERICA, INTENTELO DE NUEVO "
+                       "O DEJE EN BLANCO: " WITH NO ADVANCING
+                   ACCEPT WS-BALANCE-INPUT
+               END-PERFORM
+               IF WS-BALANCE-INPUT IS NOT EQUAL TO SPACES
+                   MOVE FUNCTION NUMVAL(WS-BALANCE-INPUT) TO
+                       CM-BALANCE
+               END-IF
+               REWRITE CLIENT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO ACTUALIZAR AL CLIENTE"
+               END-REWRITE
+               DISPLAY "CLIENTE ACTUALIZADO"
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 5000-DELETE-CLIENT - baja logica: se marca CM-STATUS como     *
+      * borrado en vez de eliminar el registro, para conservar el     *
+      * historial.                                                    *
+      *-----------------------------------------------------------*
+       5000-DELETE-CLIENT.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT WS-NAME-KEY.
+           MOVE WS-NAME-KEY TO CM-NAME.
+           PERFORM 7000-READ-CLIENT THRU 7000-EXIT.
+           IF WS-NOT-FOUND OR CM-IS-DELETED
+               DISPLAY "** CLIENTE NO ENCONTRADO **"
+           ELSE
+               SET CM-IS-DELETED TO TRUE
+               REWRITE CLIENT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO DAR DE BAJA AL CLIENTE"
+               END-REWRITE
+               DISPLAY "CLIENTE DADO DE BAJA"
+           END-IF.
+       5000-EXIT.
+           EXIT.
+       6000-INQUIRE-CLIENT.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT WS-NAME-KEY.
+           MOVE WS-NAME-KEY TO CM-NAME.
+           PERFORM 7000-READ-CLIENT THRU 7000-EXIT.
+           IF WS-NOT-FOUND OR CM-IS-DELETED
+               DISPLAY "** CLIENTE NO ENCONTRADO **"
+           ELSE
+               MOVE CM-CUSTOMER-ID TO WS-EDIT-ID
+               MOVE CM-AGE TO WS-EDIT-AGE
+               MOVE CM-BALANCE TO WS-EDIT-BALANCE
+               DISPLAY "ID     : " FUNCTION TRIM(WS-EDIT-ID)
+               DISPLAY "NOMBRE : " CM-NAME
+               DISPLAY "EDAD   : " FUNCTION TRIM(WS-EDIT-AGE)
+               DISPLAY "SALDO  : " WS-EDIT-BALANCE
+           END-IF.
+       6000-EXIT.
+           EXIT.
+       7000-READ-CLIENT.
+           SET WS-NOT-FOUND TO TRUE.
+           READ CLIENT-FILE
+               INVALID KEY
+                   SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-FOUND TO TRUE
+           END-READ.
+       7000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 8000-PRODUCT-MAINT - bucle de alta/cambio/baja/consulta del   *
+      * catalogo de productos (PRODCAT.DAT), que hasta ahora no       *
+      * tenia ningun programa que lo cargara.                         *
+      *-----------------------------------------------------------*
+       8000-PRODUCT-MAINT.
+           MOVE SPACES TO WS-OPTION.
+           PERFORM UNTIL WS-OPT-EXIT
+               PERFORM 8100-SHOW-MENU THRU 8100-EXIT
+               EVALUATE TRUE
+                   WHEN WS-OPT-ADD
+                       PERFORM 8200-ADD-PRODUCT THRU 8200-EXIT
+                   WHEN WS-OPT-CHANGE
+                       PERFORM 8300-CHANGE-PRODUCT THRU 8300-EXIT
+                   WHEN WS-OPT-DELETE
+                       PERFORM 8400-DELETE-PRODUCT THRU 8400-EXIT
+                   WHEN WS-OPT-INQUIRE
+                       PERFORM 8500-INQUIRE-PRODUCT THRU 8500-EXIT
+                   WHEN WS-OPT-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+       8000-EXIT.
+           EXIT.
+       8100-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "---- MANTENIMIENTO DE PRODUCTOS ----".
+           DISPLAY "A) ALTA   C) CAMBIO   D) BAJA   I) CONSULTA   "
+               "X) SALIR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-OPTION.
+           MOVE FUNCTION UPPER-CASE(WS-OPTION) TO WS-OPTION.
+       8100-EXIT.
+           EXIT.
+       8200-ADD-PRODUCT.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT WS-CODE-KEY.
+           MOVE FUNCTION UPPER-CASE(WS-CODE-KEY) TO WS-CODE-KEY.
+           MOVE WS-CODE-KEY TO PC-CODE.
+           PERFORM 8600-READ-PRODUCT THRU 8600-EXIT.
+           IF WS-FOUND AND PC-IS-ACTIVE
+               DISPLAY "** YA EXISTE UN PRODUCTO CON ESE CODIGO **"
+           ELSE
+               DISPLAY "NOMBRE: " WITH NO ADVANCING
+               ACCEPT PC-NAME
+               MOVE SPACES TO WS-PRICE-INPUT
+               PERFORM UNTIL FUNCTION TEST-NUMVAL(WS-PRICE-INPUT) IS
+                       EQUAL TO ZERO
+                   DISPLAY "PRECIO: " WITH NO ADVANCING
+                   ACCEPT WS-PRICE-INPUT
+                   IF FUNCTION TEST-NUMVAL(WS-PRICE-INPUT) IS NOT
+                           EQUAL TO ZERO
+                       DISPLAY "ENTRADA NO NUMERICA, INTENTELO DE "
+                           "NUEVO"
+                   END-IF
+               END-PERFORM
+               MOVE WS-CODE-KEY TO PC-CODE
+               MOVE FUNCTION NUMVAL(WS-PRICE-INPUT) TO PC-PRICE
+               SET PC-IS-ACTIVE TO TRUE
+               IF WS-FOUND
+                   REWRITE PRODUCT-CAT-REC
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO DAR DE ALTA EL PRODUCTO"
+                   END-REWRITE
+               ELSE
+                   WRITE PRODUCT-CAT-REC
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO DAR DE ALTA EL PRODUCTO"
+                   END-WRITE
+               END-IF
+               DISPLAY "PRODUCTO DADO DE ALTA"
+           END-IF.
+       8200-EXIT.
+           EXIT.
+       8300-CHANGE-PRODUCT.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT WS-CODE-KEY.
+           MOVE FUNCTION UPPER-CASE(WS-CODE-KEY) TO WS-CODE-KEY.
+           MOVE WS-CODE-KEY TO PC-CODE.
+           PERFORM 8600-READ-PRODUCT THRU 8600-EXIT.
+           IF WS-NOT-FOUND OR PC-IS-DELETED
+               DISPLAY "** PRODUCTO NO ENCONTRADO **"
+           ELSE
+               DISPLAY "NOMBRE NUEVO (EN BLANCO PARA NO CAMBIAR): "
+                   WITH NO ADVANCING
+               ACCEPT PC-NAME
+               DISPLAY "PRECIO NUEVO (EN BLANCO PARA NO CAMBIAR): "
+                   WITH NO ADVANCING
+               ACCEPT WS-PRICE-INPUT
+               PERFORM UNTIL WS-PRICE-INPUT IS EQUAL TO SPACES OR
+                       FUNCTION TEST-NUMVAL(WS-PRICE-INPUT) IS EQUAL
+                       TO ZERO
+                   DISPLAY "ENTRADA NO NUMERICA, INTENTELO DE NUEVO "
+                       "O DEJE EN BLANCO: " WITH NO ADVANCING
+                   ACCEPT WS-PRICE-INPUT
+               END-PERFORM
+               IF WS-PRICE-INPUT IS NOT EQUAL TO SPACES
+                   MOVE FUNCTION NUMVAL(WS-PRICE-INPUT) TO PC-PRICE
+               END-IF
+               REWRITE PRODUCT-CAT-REC
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO ACTUALIZAR EL PRODUCTO"
+               END-REWRITE
+               DISPLAY "PRODUCTO ACTUALIZADO"
+           END-IF.
+       8300-EXIT.
+           EXIT.
+       8400-DELETE-PRODUCT.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT WS-CODE-KEY.
+           MOVE FUNCTION UPPER-CASE(WS-CODE-KEY) TO WS-CODE-KEY.
+           MOVE WS-CODE-KEY TO PC-CODE.
+           PERFORM 8600-READ-PRODUCT THRU 8600-EXIT.
+           IF WS-NOT-FOUND OR PC-IS-DELETED
+               DISPLAY "** PRODUCTO NO ENCONTRADO **"
+           ELSE
+               SET PC-IS-DELETED TO TRUE
+               REWRITE PRODUCT-CAT-REC
+                   INVALID KEY
+                       DISPLAY "NO SE PUDO DAR DE BAJA EL PRODUCTO"
+               END-REWRITE
+               DISPLAY "PRODUCTO DADO DE BAJA"
+           END-IF.
+       8400-EXIT.
+           EXIT.
+       8500-INQUIRE-PRODUCT.
+           DISPLAY "CODIGO: " WITH NO ADVANCING.
+           ACCEPT WS-CODE-KEY.
+           MOVE FUNCTION UPPER-CASE(WS-CODE-KEY) TO WS-CODE-KEY.
+           MOVE WS-CODE-KEY TO PC-CODE.
+           PERFORM 8600-READ-PRODUCT THRU 8600-EXIT.
+           IF WS-NOT-FOUND OR PC-IS-DELETED
+               DISPLAY "** PRODUCTO NO ENCONTRADO **"
+           ELSE
+               MOVE PC-PRICE TO WS-EDIT-PRICE
+               DISPLAY "CODIGO : " PC-CODE
+               DISPLAY "NOMBRE : " PC-NAME
+               DISPLAY "PRECIO : " WS-EDIT-PRICE
+           END-IF.
+       8500-EXIT.
+           EXIT.
+       8600-READ-PRODUCT.
+           SET WS-NOT-FOUND TO TRUE.
+           READ PRODUCT-FILE
+               INVALID KEY
+                   SET WS-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-FOUND TO TRUE
+           END-READ.
+       8600-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - cierra los maestros y deja constancia del    *
+      * cierre en el rastro de auditoria.                             *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE CLIENT-FILE.
+           CLOSE PRODUCT-FILE.
+           MOVE "OK" TO WS-RUN-OUTCOME.
+           MOVE "EX04MNT" TO WS-AUD-PROGRAM.
+           MOVE "MANTENIMIENTO DE CLIENTES TERMINADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-RUN-OUTCOME, WS-AUD-DETAIL.
+       9000-EXIT.
+           EXIT.
