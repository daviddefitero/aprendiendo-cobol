@@ -1,20 +1,158 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. EX02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Informe de paridad/primos, para poder lanzar este ejercicio
+      * como un paso de batch desatendido en vez de plantarlo en una
+      * terminal.
+           SELECT RPT-FILE ASSIGN TO "EX02RPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE.
+       01  RPT-LINE                   PIC X(80).
        WORKING-STORAGE SECTION.
-       01 NUM PIC 9(5).
-       01 T-NUM PIC 9(5).
-       01 NUM-OUT PIC ZZ,ZZ9.
+       01 NUM                         PIC 9(5).
+       01 T-NUM                       PIC 9(5).
+       01 NUM-OUT                     PIC ZZ,ZZ9.
+       01 WS-LIMIT-OUT                PIC ZZ,ZZ9.
+       01 WS-RPT-STATUS                PIC X(2).
+       01 WS-CONFIRM                  PIC X(1).
+       01 WS-LINE-COUNT                PIC 9(5) VALUE ZERO.
+       01 WS-EDIT-COUNT                PIC ZZ,ZZ9.
+       01 WS-DIVISOR                   PIC 9(5).
+       01 WS-PARITY-TEXT               PIC X(5).
+       01 WS-PRIME-TEXT                PIC X(6).
+       01 WS-PRIME-SW                  PIC X(1).
+           88 WS-IS-PRIME               VALUE "Y".
+           88 WS-NOT-PRIME              VALUE "N".
+       78 WS-CONFIRM-THRESHOLD          VALUE 1000.
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01 WS-AUD-PROGRAM                PIC X(8).
+       01 WS-AUD-OUTCOME                PIC X(8).
+       01 WS-AUD-DETAIL                 PIC X(40).
        PROCEDURE DIVISION.
-           ACCEPT NUM.
-           PERFORM VARYING T-NUM FROM 1 BY 1 UNTIL T-NUM IS GREATER 
-               THAN NUM
-                   MOVE T-NUM TO NUM-OUT
-                   DISPLAY FUNCTION TRIM(NUM-OUT) " " WITH NO ADVANCING
-                   IF FUNCTION MOD(T-NUM, 2) = 0 THEN
-                           DISPLAY "PAR"
-                   ELSE
-                           DISPLAY "IMPAR"
+      * VALIDATE-NUM pide el limite y lo comprueba, CLASSIFY-RANGE
+      * recorre el rango escribiendo una linea por numero, y
+      * PRINT-FOOTER cierra el informe con el numero de lineas
+      * producidas.
+           MOVE "EX02" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-AUD-OUTCOME.
+           MOVE "LISTADO INICIADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           PERFORM VALIDATE-NUM.
+           OPEN OUTPUT RPT-FILE.
+           PERFORM PRINT-HEADER.
+           PERFORM VARYING T-NUM FROM 1 BY 1 UNTIL T-NUM IS GREATER
+                   THAN NUM
+               PERFORM CHECK-PRIME
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM.
+           PERFORM PRINT-FOOTER.
+           CLOSE RPT-FILE.
+           DISPLAY "INFORME GENERADO: EX02RPT.TXT (" FUNCTION TRIM
+               (WS-EDIT-COUNT) " LINEAS)".
+           MOVE "EX02" TO WS-AUD-PROGRAM.
+           MOVE "OK" TO WS-AUD-OUTCOME.
+           MOVE "LISTADO TERMINADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           GOBACK.
+       VALIDATE-NUM.
+           MOVE ZERO TO NUM.
+           PERFORM UNTIL NUM IS GREATER THAN ZERO
+               DISPLAY "LIMITE SUPERIOR (1-99999): " WITH NO
+                   ADVANCING
+               ACCEPT NUM
+               IF NUM IS EQUAL TO ZERO
+                   DISPLAY "EL LIMITE NO PUEDE SER CERO"
+               END-IF
+           END-PERFORM.
+           IF NUM IS GREATER THAN WS-CONFIRM-THRESHOLD
+               MOVE NUM TO WS-LIMIT-OUT
+               DISPLAY "VA A GENERAR " FUNCTION TRIM(WS-LIMIT-OUT)
+                   " LINEAS, ¿CONTINUAR? (S/N): " WITH NO ADVANCING
+               ACCEPT WS-CONFIRM
+               MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+               IF WS-CONFIRM IS NOT EQUAL TO "S"
+                   DISPLAY "OPERACION CANCELADA"
+                   MOVE "EX02" TO WS-AUD-PROGRAM
+                   MOVE "CANCELADO" TO WS-AUD-OUTCOME
+                   MOVE "LISTADO CANCELADO POR EL OPERADOR" TO
+                       WS-AUD-DETAIL
+                   CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+                       WS-AUD-OUTCOME, WS-AUD-DETAIL
+                   GOBACK
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+      * Un numero es primo si ningun divisor entre 2 y su raiz
+      * cuadrada lo divide exactamente; 0 y 1 no cuentan como primos.
+       CHECK-PRIME.
+           SET WS-IS-PRIME TO TRUE.
+           IF T-NUM IS LESS THAN 2
+               SET WS-NOT-PRIME TO TRUE
+           ELSE
+               PERFORM VARYING WS-DIVISOR FROM 2 BY 1 UNTIL
+                       WS-DIVISOR * WS-DIVISOR IS GREATER THAN T-NUM
+                       OR WS-NOT-PRIME
+                   IF FUNCTION MOD(T-NUM, WS-DIVISOR) IS EQUAL TO ZERO
+                       SET WS-NOT-PRIME TO TRUE
                    END-IF
-                END-PERFORM.
-           STOP RUN.
+               END-PERFORM
+           END-IF.
+           EXIT PARAGRAPH.
+       PRINT-HEADER.
+           MOVE NUM TO WS-LIMIT-OUT.
+           MOVE SPACES TO RPT-LINE.
+           STRING "LISTADO DE PARIDAD Y PRIMOS DEL 1 AL " DELIMITED
+                   BY SIZE FUNCTION TRIM(WS-LIMIT-OUT) DELIMITED BY
+                   SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE ALL "-" TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           EXIT PARAGRAPH.
+       WRITE-REPORT-LINE.
+           MOVE T-NUM TO NUM-OUT.
+           IF FUNCTION MOD(T-NUM, 2) IS EQUAL TO ZERO
+               MOVE "PAR" TO WS-PARITY-TEXT
+           ELSE
+               MOVE "IMPAR" TO WS-PARITY-TEXT
+           END-IF.
+           IF WS-IS-PRIME
+               MOVE "PRIMO" TO WS-PRIME-TEXT
+           ELSE
+               MOVE SPACES TO WS-PRIME-TEXT
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           STRING FUNCTION TRIM(NUM-OUT) DELIMITED BY SIZE " "
+                   DELIMITED BY SIZE WS-PARITY-TEXT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE WS-PRIME-TEXT DELIMITED BY
+                   SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           EXIT PARAGRAPH.
+       PRINT-FOOTER.
+           MOVE WS-LINE-COUNT TO WS-EDIT-COUNT.
+           MOVE ALL "-" TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE WS-LINE-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING "LINEAS GENERADAS: " DELIMITED BY SIZE FUNCTION
+                   TRIM(WS-EDIT-COUNT) DELIMITED BY SIZE INTO
+                   RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           EXIT PARAGRAPH.
