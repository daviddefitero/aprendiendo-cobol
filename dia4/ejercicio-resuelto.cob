@@ -1,94 +1,777 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. EX04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichero de transacciones: un registro de cabecera (H) y uno de
+      * detalle (D) por cada linea de producto de cada ticket emitido.
+           SELECT TICKET-FILE ASSIGN TO "TICKETS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TICKET-STATUS.
+      * Checkpoint del ticket en curso, para poder reanudarlo si el
+      * programa se interrumpe a mitad del alta de productos.
+           SELECT CKPT-FILE ASSIGN TO "CKPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+      * Fichero de control: correlativo de ticket, IVA, tope de lineas
+      * y tabla de codigos de descuento vigentes.
+           SELECT CTL-FILE ASSIGN TO "CTLFILE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
+      * Maestro de clientes, para reconocer a los habituales.
+           SELECT CLIENT-FILE ASSIGN TO "CLIENTS.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CM-NAME
+                FILE STATUS IS WS-CLIENT-STATUS.
+      * Catalogo de productos, para no tener que teclear cada venta.
+           SELECT PRODUCT-FILE ASSIGN TO "PRODCAT.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PC-CODE
+                FILE STATUS IS WS-PRODCAT-STATUS.
+      * Entrada de tickets por lotes (modo no interactivo).
+           SELECT TRANIN-FILE ASSIGN TO "TRANIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRANIN-STATUS.
+      * Extracto en CSV para la aplicacion de contabilidad.
+           SELECT CSV-FILE ASSIGN TO "TICKETS.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TICKET-FILE.
+       01  TICKET-FILE-REC                      PIC X(101).
+       FD  CKPT-FILE.
+       01  CKPT-FILE-REC                        PIC X(101).
+       FD  CTL-FILE.
+       01  CTL-FILE-REC                         PIC X(87).
+       FD  CLIENT-FILE.
+           COPY "CLIMAST.CPY".
+       FD  PRODUCT-FILE.
+           COPY "PRODREC.CPY".
+       FD  TRANIN-FILE.
+       01  TRAN-LINE.
+           05 TRAN-LINE-TYPE                    PIC X(01).
+           05 TRAN-LINE-DATA                    PIC X(89).
+       FD  CSV-FILE.
+       01  CSV-FILE-REC                         PIC X(200).
        WORKING-STORAGE SECTION.
-      * Definimos constantes para la keyword de terminar lista y para el
-      * maximo de productos.
-       78 END-WORD                              VALUE "FIN".
-       78 PRODUCTS-MAX-LENGTH                   VALUE 10.
-      * Definimos un grupo para el cliente que ademas contendra una
-      * tabla de
-       01 WS-CLIENT.
-           05 WS-NAME                           PIC A(30).
-           05 WS-AGE                            PIC 9(3).
-           05 WS-BALANCE                        PIC 9(6)V99.
-           05 WS-TOTAL                          PIC 9(6)V99 VALUE ZERO.
-           05 WS-PRODUCTS-NUM                   PIC 9(2).
-           05 WS-PRODUCTS OCCURS 1 TO PRODUCTS-MAX-LENGTH TIMES
-                DEPENDING ON WS-PRODUCTS-NUM.
-                   10 WS-PRODUCT-NAME           PIC A(30).
-                   10 WS-PRODUCT-PRICE          PIC 9(5)V99.
-      * Buffers para formateo y almacenar las iteraciones de los bucles.
-       01 WS-I-PRODUCT                          PIC 9(2).
-       01 WS-INPUT-BUFF                         PIC X(90).      
-       01 DISP-NUM                              PIC ZZ,ZZ9.
-       01 DISP-CURRENCY                         PIC $$,$$$.99.
+      * Layout del ticket (cliente + lineas de producto), compartido
+      * con el resto de programas que tocan una venta.
+           COPY "CLIPROD.CPY".
+      * Registro de control, cargado una vez al empezar y regrabado
+      * al terminar la ejecucion.
+           COPY "CTLFILE.CPY".
+      * Buffer de trabajo con la misma forma que TICKET-FILE-REC y
+      * CKPT-FILE-REC, para no repetir el layout en cada FD.
+           COPY "TICKREC.CPY" REPLACING ==TICKET-REC== BY
+                ==WS-TICKET-BUFFER==.
+      * Buffers para formateo y almacenar las iteraciones de los
+      * bucles.
+       01 WS-I-PRODUCT                          PIC 9(4).
+       01 WS-NEXT-SLOT                          PIC 9(4).
+       01 WS-INPUT-BUFF                         PIC X(90).
+       01 WS-DOLLAR-COUNT                       PIC 9(2).
+       01 DISP-NUM                              PIC ZZZ,ZZZ,ZZ9.
+       01 DISP-CURRENCY                         PIC $$$,$$$,$$9.99.
+      * Parametros de ejecucion y conmutadores de estado.
+       01 WS-RUN-MODE                           PIC X(06) VALUE "INTER".
+       01 WS-RUN-OUTCOME                        PIC X(08) VALUE SPACES.
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01 WS-AUD-PROGRAM                        PIC X(08).
+       01 WS-AUD-OUTCOME                        PIC X(08).
+       01 WS-AUD-DETAIL                         PIC X(40).
+       01 WS-BATCH-EOF-SW                       PIC X(01) VALUE "N".
+           88 WS-BATCH-EOF-YES                  VALUE "Y".
+       01 WS-RESUME-SW                          PIC X(01) VALUE "N".
+           88 WS-RESUMED-YES                    VALUE "Y".
+           88 WS-RESUMED-NO                     VALUE "N".
+       01 WS-FOUND-SW                           PIC X(01) VALUE "N".
+           88 WS-FOUND                          VALUE "Y".
+           88 WS-NOT-FOUND                      VALUE "N".
+       01 WS-FUNDS-SW                           PIC X(01) VALUE "N".
+           88 WS-FUNDS-OK                       VALUE "N".
+           88 WS-FUNDS-SHORT                    VALUE "Y".
+       01 WS-CUSTOMER-SW                        PIC X(01) VALUE "N".
+           88 WS-KNOWN-CUSTOMER                 VALUE "K".
+           88 WS-NEW-CUSTOMER                   VALUE "N".
+       01 WS-CLIENT-FILE-SW                     PIC X(01) VALUE "N".
+           88 WS-CLIENT-FILE-OPEN               VALUE "Y".
+       01 WS-PRODCAT-FILE-SW                    PIC X(01) VALUE "N".
+           88 WS-PRODCAT-FILE-OPEN              VALUE "Y".
+      * Como termino PRODUCT-ENTRY-LOOP: por el terminador/FIN, por un
+      * EOF de TRANIN.DAT, o porque se alcanzo CTL-MAX-PRODUCTS sin
+      * que el lote trajera su propio terminador todavia.
+       01 WS-LOOP-END-SW                        PIC X(01) VALUE "C".
+           88 WS-ENDED-BY-WORD                  VALUE "W".
+           88 WS-ENDED-BY-EOF                   VALUE "F".
+           88 WS-ENDED-BY-CAP                   VALUE "C".
+      * Status codes de los ficheros.
+       01 WS-RUN-DATE                           PIC 9(08).
+       01 WS-TICKET-STATUS                      PIC X(02).
+       01 WS-CKPT-STATUS                        PIC X(02).
+       01 WS-CTL-STATUS                         PIC X(02).
+       01 WS-CLIENT-STATUS                      PIC X(02).
+       01 WS-PRODCAT-STATUS                     PIC X(02).
+       01 WS-TRANIN-STATUS                      PIC X(02).
+       01 WS-CSV-STATUS                         PIC X(02).
+      * Campos auxiliares para la lectura de tickets por lotes.
+       01 WS-AGE-EDIT                           PIC 9(03).
+       01 WS-BALANCE-CENTS                      PIC 9(08).
+      * Campos auxiliares para el volcado a CSV.
+       01 WS-CSV-LINE                           PIC X(200).
+       01 WS-CSV-TICKET                         PIC Z(7)9.
+       01 WS-CSV-AMT1                           PIC Z(8)9.99.
+       01 WS-CSV-AMT2                           PIC Z(8)9.99.
+       01 WS-CSV-AMT3                           PIC Z(8)9.99.
        PROCEDURE DIVISION.
-      * Para mantener la legibilidad del codigo lo dividire el dos
-      * paragraphs. El primero recibira datos, y el segundo los
-      * mostrara.
+      * Para mantener la legibilidad del codigo lo dividi en varios
+      * paragraphs. INITIALIZE-RUN prepara ficheros y control,
+      * PROCESS-ONE-TICKET tramita un ticket completo (o todos los
+      * del lote, si se ejecuta en modo batch), y FINALIZE-RUN cierra
+      * y deja constancia de la ejecucion.
+           PERFORM INITIALIZE-RUN.
+           IF WS-RUN-MODE IS EQUAL TO "BATCH"
+                PERFORM PROCESS-BATCH-TICKETS
+           ELSE
+                PERFORM PROCESS-ONE-TICKET
+           END-IF.
+           PERFORM FINALIZE-RUN.
+      * GOBACK en vez de STOP RUN: asi EX04MENU puede invocar este
+      * programa como subrutina sin terminar toda la sesion.
+           GOBACK.
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "EX04-MODE".
+           IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                MOVE "INTER" TO WS-RUN-MODE
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM LOAD-CONTROL.
+           PERFORM OPEN-SUPPORT-FILES.
+           MOVE "EX04" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-AUD-OUTCOME.
+           MOVE "VENTA INICIADA" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           EXIT PARAGRAPH.
+       LOAD-CONTROL.
+      * Leemos el fichero de control; si todavia no existe lo
+      * inicializamos con unos valores de fabrica razonables.
+           OPEN INPUT CTL-FILE.
+           IF WS-CTL-STATUS IS EQUAL TO "00"
+                READ CTL-FILE INTO CTL-RECORD
+                CLOSE CTL-FILE
+           ELSE
+                MOVE ZERO TO CTL-LAST-TICKET-NUM
+                MOVE 07.000 TO CTL-TAX-RATE
+                MOVE 50 TO CTL-MAX-PRODUCTS
+                MOVE SPACES TO CTL-DISCOUNT-TABLE
+                MOVE "DESC10" TO CTL-DISC-CODE(1)
+                MOVE "P" TO CTL-DISC-TYPE(1)
+                MOVE 10 TO CTL-DISC-VALUE(1)
+                MOVE "DESC05" TO CTL-DISC-CODE(2)
+                MOVE "F" TO CTL-DISC-TYPE(2)
+                MOVE 5 TO CTL-DISC-VALUE(2)
+           END-IF.
+           IF CTL-MAX-PRODUCTS IS EQUAL TO ZERO
+                MOVE 50 TO CTL-MAX-PRODUCTS
+           END-IF.
+           IF CTL-MAX-PRODUCTS IS GREATER THAN PRODUCTS-MAX-LENGTH
+                MOVE PRODUCTS-MAX-LENGTH TO CTL-MAX-PRODUCTS
+           END-IF.
+           EXIT PARAGRAPH.
+       OPEN-SUPPORT-FILES.
+           OPEN I-O CLIENT-FILE.
+           IF WS-CLIENT-STATUS IS NOT EQUAL TO "00"
+                OPEN OUTPUT CLIENT-FILE
+                CLOSE CLIENT-FILE
+                OPEN I-O CLIENT-FILE
+           END-IF.
+           IF WS-CLIENT-STATUS IS EQUAL TO "00"
+                SET WS-CLIENT-FILE-OPEN TO TRUE
+           END-IF.
+           OPEN INPUT PRODUCT-FILE.
+           IF WS-PRODCAT-STATUS IS EQUAL TO "00"
+                SET WS-PRODCAT-FILE-OPEN TO TRUE
+           END-IF.
+           EXIT PARAGRAPH.
+       PROCESS-BATCH-TICKETS.
+           OPEN INPUT TRANIN-FILE.
+           IF WS-TRANIN-STATUS IS EQUAL TO "00"
+                PERFORM UNTIL WS-BATCH-EOF-YES
+                     PERFORM PROCESS-ONE-TICKET
+                END-PERFORM
+                CLOSE TRANIN-FILE
+           ELSE
+                DISPLAY "NO SE ENCONTRO EL FICHERO DE ENTRADA POR "
+                     "LOTES: TRANIN.DAT"
+           END-IF.
+           EXIT PARAGRAPH.
+       PROCESS-ONE-TICKET.
+           PERFORM RESET-TICKET.
            PERFORM ACCEPT-DATA.
-           PERFORM SHOW-SUMMARY.
-           STOP RUN.
+           IF WS-BATCH-EOF-YES
+                EXIT PARAGRAPH
+           END-IF.
+           PERFORM APPLY-DISCOUNT.
+           PERFORM COMPUTE-TAX.
+           PERFORM CHECK-BALANCE.
+           IF WS-FUNDS-OK
+                PERFORM SHOW-SUMMARY
+                PERFORM WRITE-TICKET-FILE
+                PERFORM WRITE-CSV-EXTRACT
+                PERFORM SAVE-CUSTOMER
+                MOVE "OK" TO WS-RUN-OUTCOME
+           ELSE
+                DISPLAY "** TICKET RECHAZADO POR SALDO "
+                     "INSUFICIENTE **"
+                MOVE "RECHAZADO" TO WS-RUN-OUTCOME
+                PERFORM UNASSIGN-TICKET-NUMBER
+           END-IF.
+           PERFORM CLEAR-CHECKPOINT.
+           EXIT PARAGRAPH.
+       RESET-TICKET.
+           MOVE SPACES TO WS-NAME.
+           MOVE ZERO TO WS-AGE.
+           MOVE ZERO TO WS-BALANCE.
+           MOVE SPACES TO WS-DISCOUNT-CODE.
+           MOVE ZERO TO WS-TOTAL.
+           MOVE ZERO TO WS-TAX-AMOUNT.
+           MOVE ZERO TO WS-TOTAL-WITH-TAX.
+           MOVE ZERO TO WS-PRODUCTS-NUM.
+           MOVE ZERO TO WS-TICKET-NUM.
+           SET WS-NEW-CUSTOMER TO TRUE.
+           SET WS-RESUMED-NO TO TRUE.
+           EXIT PARAGRAPH.
+      * El numero de ticket solo se quema cuando se confirma que hace
+      * falta uno nuevo: ni una reanudacion de checkpoint (que trae su
+      * propio numero) ni una sondeada de EOF en modo batch (que no
+      * produce ticket) deben dejar huecos en el correlativo.
        ACCEPT-DATA.
-      * Empezamos solicitando los datos simples.
-           DISPLAY "INTRODUZCA SU NOMBRE: " WITH NO ADVANCING.
-           ACCEPT WS-NAME.
-           DISPLAY "INTRODUZCA SU EDAD: " WITH NO ADVANCING.
-           ACCEPT WS-AGE.
-           DISPLAY "INTRODUZCA SU SALDO: " WITH NO ADVANCING.
-           ACCEPT WS-BALANCE.
+           PERFORM RESUME-CHECKPOINT.
+           IF WS-RESUMED-YES
+                DISPLAY "REANUDANDO TICKET EN CURSO..."
+           ELSE
+                IF WS-RUN-MODE IS EQUAL TO "BATCH"
+                     PERFORM BATCH-READ-CUSTOMER
+                     IF WS-BATCH-EOF-YES
+                          EXIT PARAGRAPH
+                     END-IF
+                ELSE
+                     DISPLAY "INTRODUZCA SU NOMBRE: " WITH NO
+                          ADVANCING
+                     ACCEPT WS-NAME
+                     PERFORM LOOKUP-CUSTOMER
+                     DISPLAY "CODIGO DE DESCUENTO (O EN BLANCO): "
+                          WITH NO ADVANCING
+                     ACCEPT WS-DISCOUNT-CODE
+                     MOVE FUNCTION UPPER-CASE(WS-DISCOUNT-CODE) TO
+                          WS-DISCOUNT-CODE
+                END-IF
+                PERFORM ASSIGN-TICKET-NUMBER
+                PERFORM OPEN-CHECKPOINT-NEW
+           END-IF.
+           COMPUTE WS-NEXT-SLOT = WS-PRODUCTS-NUM + 1.
+           PERFORM PRODUCT-ENTRY-LOOP.
+           EXIT PARAGRAPH.
+       ASSIGN-TICKET-NUMBER.
+           ADD 1 TO CTL-LAST-TICKET-NUM.
+           MOVE CTL-LAST-TICKET-NUM TO WS-TICKET-NUM.
+           EXIT PARAGRAPH.
+      * El checkpoint de reanudacion (vease OPEN-CHECKPOINT-NEW) necesita
+      * un numero de ticket real desde el principio de la captura de
+      * productos, asi que no podemos esperar a CHECK-BALANCE para
+      * asignarlo. Si el saldo resulta insuficiente, en vez de dejar el
+      * numero quemado sin ningun ticket escrito, lo devolvemos al
+      * correlativo para que el siguiente ticket lo reutilice; si el
+      * ticket rechazado viene de un checkpoint reanudado, el numero no
+      * se toco en esta ejecucion y no hay nada que devolver.
+       UNASSIGN-TICKET-NUMBER.
+           IF WS-RESUMED-NO
+                SUBTRACT 1 FROM CTL-LAST-TICKET-NUM
+           END-IF.
+           EXIT PARAGRAPH.
+       BATCH-READ-CUSTOMER.
+           READ TRANIN-FILE
+                AT END
+                     SET WS-BATCH-EOF-YES TO TRUE
+           END-READ.
+           IF NOT WS-BATCH-EOF-YES
+                IF TRAN-LINE-TYPE IS EQUAL TO "C"
+                     UNSTRING TRAN-LINE-DATA DELIMITED BY ","
+                          INTO WS-NAME, WS-AGE-EDIT,
+                          WS-BALANCE-CENTS, WS-DISCOUNT-CODE
+                     MOVE WS-AGE-EDIT TO WS-AGE
+                     COMPUTE WS-BALANCE = WS-BALANCE-CENTS / 100
+                     MOVE FUNCTION UPPER-CASE(WS-DISCOUNT-CODE) TO
+                          WS-DISCOUNT-CODE
+                     PERFORM LOOKUP-CUSTOMER
+                ELSE
+                     DISPLAY "SE ESPERABA UNA LINEA DE CLIENTE (C) "
+                          "EN TRANIN.DAT"
+                     SET WS-BATCH-EOF-YES TO TRUE
+                END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+       LOOKUP-CUSTOMER.
+           MOVE WS-NAME TO CM-NAME.
+           SET WS-NOT-FOUND TO TRUE.
+           IF WS-CLIENT-FILE-OPEN
+                READ CLIENT-FILE
+                     INVALID KEY SET WS-NOT-FOUND TO TRUE
+                     NOT INVALID KEY SET WS-FOUND TO TRUE
+                END-READ
+           END-IF.
+           IF WS-FOUND AND CM-IS-ACTIVE
+                MOVE CM-AGE TO WS-AGE
+                MOVE CM-BALANCE TO WS-BALANCE
+                SET WS-KNOWN-CUSTOMER TO TRUE
+                DISPLAY "CLIENTE RECONOCIDO: " FUNCTION TRIM
+                     (WS-NAME)
+           ELSE
+                SET WS-NEW-CUSTOMER TO TRUE
+                IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                     DISPLAY "INTRODUZCA SU EDAD: " WITH NO ADVANCING
+                     ACCEPT WS-AGE
+                     DISPLAY "INTRODUZCA SU SALDO: " WITH NO ADVANCING
+                     ACCEPT WS-BALANCE
+                END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+      * El importe del ticket se descuenta del saldo antes de grabar,
+      * para que CHECK-BALANCE de la proxima venta de este cliente lo
+      * tenga en cuenta en vez de validar siempre contra el saldo
+      * original. Un cliente nuevo se da de alta (WRITE); uno conocido
+      * se actualiza (REWRITE), igual que hace EX04MNT con el
+      * mantenimiento manual del maestro de clientes.
+       SAVE-CUSTOMER.
+           SUBTRACT WS-TOTAL-WITH-TAX FROM WS-BALANCE.
+           IF WS-CLIENT-FILE-OPEN
+                IF WS-NEW-CUSTOMER
+                     MOVE WS-NAME TO CM-NAME
+                     MOVE WS-AGE TO CM-AGE
+                     MOVE WS-BALANCE TO CM-BALANCE
+                     MOVE WS-TICKET-NUM TO CM-CUSTOMER-ID
+                     SET CM-IS-ACTIVE TO TRUE
+                     WRITE CLIENT-MASTER-REC
+                          INVALID KEY DISPLAY "NO SE PUDO DAR DE ALTA "
+                               "AL CLIENTE"
+                     END-WRITE
+                ELSE
+                     MOVE WS-BALANCE TO CM-BALANCE
+                     REWRITE CLIENT-MASTER-REC
+                          INVALID KEY DISPLAY "NO SE PUDO ACTUALIZAR "
+                               "EL SALDO DEL CLIENTE"
+                     END-REWRITE
+                END-IF
+           END-IF.
+           EXIT PARAGRAPH.
       * Hacemos un bucle para solicitar cada producto. Por cada
       * iteracion aumentara 1 el contador de productos y se parara
-      * cuando llegue al maximo de la tabla.
-           PERFORM VARYING WS-PRODUCTS-NUM FROM 1 BY 1
-                UNTIL WS-PRODUCTS-NUM IS GREATER 
-                THAN PRODUCTS-MAX-LENGTH
-                   MOVE WS-PRODUCTS-NUM TO DISP-NUM
-                   DISPLAY "INTRODUZCA EL PRODUCTO Nº "
-                        FUNCTION TRIM (DISP-NUM)
-                        " Y SU PRECIO <NOMBRE $PRECIO> (O " END-WORD
-                        " PARA TERMINAR) : " WITH NO ADVANCING
-                   ACCEPT WS-INPUT-BUFF
-                   MOVE FUNCTION UPPER-CASE(WS-INPUT-BUFF) 
-                           TO WS-INPUT-BUFF
-      * Si el usuario escribe la palabra para finalizar fijada en la
-      * constante (FIN) finalizara el paragraph.
+      * cuando llegue al tope configurado o el usuario escriba la
+      * palabra de fin.
+       PRODUCT-ENTRY-LOOP.
+           SET WS-ENDED-BY-CAP TO TRUE.
+           PERFORM VARYING WS-PRODUCTS-NUM FROM WS-NEXT-SLOT BY 1
+                UNTIL WS-PRODUCTS-NUM IS GREATER THAN
+                CTL-MAX-PRODUCTS
+                   PERFORM GET-NEXT-PRODUCT-LINE
+                   IF WS-BATCH-EOF-YES
+                        SET WS-ENDED-BY-EOF TO TRUE
+                        SUBTRACT 1 FROM WS-PRODUCTS-NUM
+                        EXIT PERFORM
+                   END-IF
                    IF WS-INPUT-BUFF IS EQUAL TO END-WORD
-                           SUBTRACT 1 FROM WS-PRODUCTS-NUM
-                           EXIT PARAGRAPH
+                        SET WS-ENDED-BY-WORD TO TRUE
+                        SUBTRACT 1 FROM WS-PRODUCTS-NUM
+                        EXIT PERFORM
+                   END-IF
+                   IF WS-INPUT-BUFF IS EQUAL TO DELETE-WORD
+                        IF WS-PRODUCTS-NUM IS GREATER THAN 1
+                             SUBTRACT
+                                  WS-PRODUCT-PRICE(WS-PRODUCTS-NUM - 1)
+                                  FROM WS-TOTAL
+                             SUBTRACT 2 FROM WS-PRODUCTS-NUM
+                             PERFORM WRITE-CHECKPOINT-FULL
+                             DISPLAY "ULTIMO PRODUCTO ELIMINADO"
+                        ELSE
+                             SUBTRACT 1 FROM WS-PRODUCTS-NUM
+                             DISPLAY "NO HAY PRODUCTOS QUE BORRAR"
+                        END-IF
+                   ELSE
+                        PERFORM PARSE-PRODUCT-LINE
+                        ADD WS-PRODUCT-PRICE(WS-PRODUCTS-NUM) TO
+                             WS-TOTAL
+                        PERFORM WRITE-CHECKPOINT-DETAIL
+                        PERFORM SHOW-RUNNING-SUBTOTAL
+                   END-IF
+           END-PERFORM.
+      * Si el lote trae mas lineas de producto de las que caben en
+      * CTL-MAX-PRODUCTS, TRANIN.DAT se queda a mitad de ticket; hay
+      * que seguir leyendo y descartando hasta el terminador "E" para
+      * no desincronizar el resto del fichero con el siguiente ticket.
+           IF WS-RUN-MODE IS EQUAL TO "BATCH" AND WS-ENDED-BY-CAP
+                DISPLAY "** AVISO: EL TICKET SUPERA EL MAXIMO DE "
+                     "PRODUCTOS, SE DESCARTAN LAS LINEAS SOBRANTES **"
+                PERFORM DRAIN-BATCH-TICKET-LINES
+           END-IF.
+           EXIT PARAGRAPH.
+      * Descarta lineas de TRANIN.DAT hasta el terminador "E" del
+      * ticket en curso (o EOF), sin tocar el ticket ya capturado.
+       DRAIN-BATCH-TICKET-LINES.
+           PERFORM UNTIL WS-BATCH-EOF-YES
+                READ TRANIN-FILE
+                     AT END
+                          SET WS-BATCH-EOF-YES TO TRUE
+                END-READ
+                IF NOT WS-BATCH-EOF-YES AND TRAN-LINE-TYPE IS EQUAL
+                        TO "E"
+                     EXIT PERFORM
+                END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+       GET-NEXT-PRODUCT-LINE.
+           IF WS-RUN-MODE IS EQUAL TO "BATCH"
+                READ TRANIN-FILE
+                     AT END
+                          SET WS-BATCH-EOF-YES TO TRUE
+                END-READ
+                IF NOT WS-BATCH-EOF-YES
+                     IF TRAN-LINE-TYPE IS EQUAL TO "E"
+                          MOVE END-WORD TO WS-INPUT-BUFF
+                     ELSE
+                          MOVE TRAN-LINE-DATA TO WS-INPUT-BUFF
+                     END-IF
+                END-IF
+           ELSE
+                MOVE WS-PRODUCTS-NUM TO DISP-NUM
+                DISPLAY "INTRODUZCA EL PRODUCTO Nº " FUNCTION TRIM
+                     (DISP-NUM) " <CODIGO> O <NOMBRE$PRECIO> (O "
+                     END-WORD " PARA TERMINAR, " DELETE-WORD
+                     " PARA BORRAR EL ULTIMO) : " WITH NO ADVANCING
+                ACCEPT WS-INPUT-BUFF
+                MOVE FUNCTION UPPER-CASE(WS-INPUT-BUFF) TO
+                     WS-INPUT-BUFF
+           END-IF.
+           EXIT PARAGRAPH.
+      * Si el texto trae un "$" lo tratamos como <NOMBRE$PRECIO> de
+      * toda la vida; si no, lo tratamos como un codigo de catalogo.
+       PARSE-PRODUCT-LINE.
+           MOVE ZERO TO WS-DOLLAR-COUNT.
+           INSPECT WS-INPUT-BUFF TALLYING WS-DOLLAR-COUNT FOR ALL "$".
+           IF WS-DOLLAR-COUNT IS GREATER THAN ZERO
+                UNSTRING WS-INPUT-BUFF DELIMITED BY "$"
+                     INTO WS-PRODUCT-NAME(WS-PRODUCTS-NUM),
+                     WS-PRODUCT-PRICE(WS-PRODUCTS-NUM)
+                MOVE SPACES TO WS-PRODUCT-CODE(WS-PRODUCTS-NUM)
+           ELSE
+                MOVE FUNCTION TRIM(WS-INPUT-BUFF) TO
+                     WS-PRODUCT-CODE(WS-PRODUCTS-NUM)
+                SET WS-NOT-FOUND TO TRUE
+                IF WS-PRODCAT-FILE-OPEN
+                     PERFORM LOOKUP-PRODUCT-CATALOG
+                END-IF
+                IF WS-NOT-FOUND
+                     DISPLAY "CODIGO DE PRODUCTO NO ENCONTRADO: "
+                          FUNCTION TRIM(WS-INPUT-BUFF)
+                     MOVE WS-INPUT-BUFF TO
+                          WS-PRODUCT-NAME(WS-PRODUCTS-NUM)
+                     MOVE ZERO TO WS-PRODUCT-PRICE(WS-PRODUCTS-NUM)
+                END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+       LOOKUP-PRODUCT-CATALOG.
+           MOVE WS-PRODUCT-CODE(WS-PRODUCTS-NUM) TO PC-CODE.
+           READ PRODUCT-FILE
+                INVALID KEY SET WS-NOT-FOUND TO TRUE
+                NOT INVALID KEY
+                     SET WS-FOUND TO TRUE
+                     MOVE PC-NAME TO
+                          WS-PRODUCT-NAME(WS-PRODUCTS-NUM)
+                     MOVE PC-PRICE TO
+                          WS-PRODUCT-PRICE(WS-PRODUCTS-NUM)
+           END-READ.
+           EXIT PARAGRAPH.
+       SHOW-RUNNING-SUBTOTAL.
+           IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                MOVE WS-TOTAL TO DISP-CURRENCY
+                DISPLAY "  SUBTOTAL ACTUAL: " FUNCTION TRIM
+                     (DISP-CURRENCY)
+           END-IF.
+           EXIT PARAGRAPH.
+      * El checkpoint solo se lleva en modo interactivo: en modo
+      * batch un fallo a mitad de fichero simplemente se relanza.
+       OPEN-CHECKPOINT-NEW.
+           IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                OPEN OUTPUT CKPT-FILE
+                PERFORM BUILD-TICKET-HEADER
+                MOVE WS-TICKET-BUFFER TO CKPT-FILE-REC
+                WRITE CKPT-FILE-REC
+           END-IF.
+           EXIT PARAGRAPH.
+       RESUME-CHECKPOINT.
+           SET WS-RESUMED-NO TO TRUE.
+           IF WS-RUN-MODE IS EQUAL TO "BATCH"
+                EXIT PARAGRAPH
+           END-IF.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS IS EQUAL TO "00"
+                READ CKPT-FILE INTO WS-TICKET-BUFFER
+                     AT END
+                          MOVE "10" TO WS-CKPT-STATUS
+                END-READ
+                IF WS-CKPT-STATUS IS EQUAL TO "00" AND TR-IS-HEADER
+                     PERFORM RESTORE-CKPT-HEADER
+                     PERFORM RESTORE-CKPT-DETAILS
+                END-IF
+                CLOSE CKPT-FILE
+                IF WS-RESUMED-YES
+                     OPEN EXTEND CKPT-FILE
+                END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+       RESTORE-CKPT-HEADER.
+           SET WS-RESUMED-YES TO TRUE.
+           MOVE TR-TICKET-NUM TO WS-TICKET-NUM.
+           MOVE TR-NAME TO WS-NAME.
+           MOVE TR-AGE TO WS-AGE.
+           MOVE TR-BALANCE TO WS-BALANCE.
+           MOVE TR-DISCOUNT-CODE TO WS-DISCOUNT-CODE.
+           MOVE TR-TOTAL TO WS-TOTAL.
+           MOVE ZERO TO WS-PRODUCTS-NUM.
+           EXIT PARAGRAPH.
+       RESTORE-CKPT-DETAILS.
+           PERFORM UNTIL WS-CKPT-STATUS IS NOT EQUAL TO "00"
+                READ CKPT-FILE INTO WS-TICKET-BUFFER
+                     AT END
+                          MOVE "10" TO WS-CKPT-STATUS
+                END-READ
+                IF WS-CKPT-STATUS IS EQUAL TO "00"
+                     ADD 1 TO WS-PRODUCTS-NUM
+                     MOVE TR-PRODUCT-CODE TO
+                          WS-PRODUCT-CODE(WS-PRODUCTS-NUM)
+                     MOVE TR-PRODUCT-NAME TO
+                          WS-PRODUCT-NAME(WS-PRODUCTS-NUM)
+                     MOVE TR-PRODUCT-PRICE TO
+                          WS-PRODUCT-PRICE(WS-PRODUCTS-NUM)
+                END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+       BUILD-TICKET-HEADER.
+           MOVE "H" TO TR-TYPE.
+           MOVE WS-TICKET-NUM TO TR-TICKET-NUM.
+           MOVE WS-RUN-DATE TO TR-TICKET-DATE.
+           MOVE WS-NAME TO TR-NAME.
+           MOVE WS-AGE TO TR-AGE.
+           MOVE WS-BALANCE TO TR-BALANCE.
+           MOVE WS-DISCOUNT-CODE TO TR-DISCOUNT-CODE.
+           MOVE WS-TOTAL TO TR-TOTAL.
+           MOVE WS-TAX-AMOUNT TO TR-TAX-AMOUNT.
+           MOVE WS-TOTAL-WITH-TAX TO TR-TOTAL-WITH-TAX.
+           MOVE WS-PRODUCTS-NUM TO TR-PRODUCT-COUNT.
+           EXIT PARAGRAPH.
+       BUILD-TICKET-DETAIL.
+           MOVE "D" TO TR-TYPE.
+           MOVE WS-TICKET-NUM TO TR-TICKET-NUM.
+           MOVE SPACES TO TR-DETAIL-DATA.
+           MOVE WS-PRODUCT-CODE(WS-I-PRODUCT) TO TR-PRODUCT-CODE.
+           MOVE WS-PRODUCT-NAME(WS-I-PRODUCT) TO TR-PRODUCT-NAME.
+           MOVE WS-PRODUCT-PRICE(WS-I-PRODUCT) TO TR-PRODUCT-PRICE.
+           EXIT PARAGRAPH.
+       WRITE-CHECKPOINT-DETAIL.
+           IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                MOVE WS-PRODUCTS-NUM TO WS-I-PRODUCT
+                PERFORM BUILD-TICKET-DETAIL
+                MOVE WS-TICKET-BUFFER TO CKPT-FILE-REC
+                WRITE CKPT-FILE-REC
+           END-IF.
+           EXIT PARAGRAPH.
+       WRITE-CHECKPOINT-FULL.
+           IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                CLOSE CKPT-FILE
+                OPEN OUTPUT CKPT-FILE
+                PERFORM BUILD-TICKET-HEADER
+                MOVE WS-TICKET-BUFFER TO CKPT-FILE-REC
+                WRITE CKPT-FILE-REC
+                PERFORM VARYING WS-I-PRODUCT FROM 1 BY 1
+                     UNTIL WS-I-PRODUCT IS GREATER THAN
+                     WS-PRODUCTS-NUM
+                        PERFORM BUILD-TICKET-DETAIL
+                        MOVE WS-TICKET-BUFFER TO CKPT-FILE-REC
+                        WRITE CKPT-FILE-REC
+                END-PERFORM
+           END-IF.
+           EXIT PARAGRAPH.
+       CLEAR-CHECKPOINT.
+           IF WS-RUN-MODE IS NOT EQUAL TO "BATCH"
+                CLOSE CKPT-FILE
+                OPEN OUTPUT CKPT-FILE
+                CLOSE CKPT-FILE
+           END-IF.
+           EXIT PARAGRAPH.
+      * Aplicamos el codigo de descuento (si lo hay) antes de calcular
+      * el IVA, para que el impuesto se calcule sobre el neto.
+       APPLY-DISCOUNT.
+           IF WS-DISCOUNT-CODE IS EQUAL TO SPACES
+                EXIT PARAGRAPH
+           END-IF.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM VARYING CTL-DISC-IDX FROM 1 BY 1
+                UNTIL CTL-DISC-IDX IS GREATER THAN 5
+                   IF CTL-DISC-CODE(CTL-DISC-IDX) IS EQUAL TO
+                        WS-DISCOUNT-CODE
+                        SET WS-FOUND TO TRUE
+                        IF CTL-DISC-IS-PERCENT(CTL-DISC-IDX)
+                             COMPUTE WS-TOTAL ROUNDED = WS-TOTAL -
+                                  (WS-TOTAL *
+                                  CTL-DISC-VALUE(CTL-DISC-IDX) / 100)
+                        ELSE
+                             IF CTL-DISC-VALUE(CTL-DISC-IDX) IS
+                                  GREATER THAN WS-TOTAL
+                                  MOVE ZERO TO WS-TOTAL
+                             ELSE
+                                  SUBTRACT
+                                       CTL-DISC-VALUE(CTL-DISC-IDX)
+                                       FROM WS-TOTAL
+                             END-IF
+                        END-IF
+                        SET CTL-DISC-IDX TO 6
                    END-IF
-      * Separa el input del usuario en nombre y precio.
-                   UNSTRING WS-INPUT-BUFF DELIMITED BY "$"
-                        INTO WS-PRODUCT-NAME(WS-PRODUCTS-NUM),
-                        WS-PRODUCT-PRICE(WS-PRODUCTS-NUM)
            END-PERFORM.
+           IF WS-NOT-FOUND
+                DISPLAY "CODIGO DE DESCUENTO NO VALIDO: " FUNCTION
+                     TRIM(WS-DISCOUNT-CODE)
+           END-IF.
+           EXIT PARAGRAPH.
+       COMPUTE-TAX.
+           COMPUTE WS-TAX-AMOUNT ROUNDED = WS-TOTAL * CTL-TAX-RATE /
+                100.
+           COMPUTE WS-TOTAL-WITH-TAX ROUNDED = WS-TOTAL +
+                WS-TAX-AMOUNT.
+           EXIT PARAGRAPH.
+       CHECK-BALANCE.
+           SET WS-FUNDS-OK TO TRUE.
+           IF WS-TOTAL-WITH-TAX IS GREATER THAN WS-BALANCE
+                SET WS-FUNDS-SHORT TO TRUE
+                MOVE WS-TOTAL-WITH-TAX TO DISP-CURRENCY
+                DISPLAY "** SALDO INSUFICIENTE: EL TICKET ASCIENDE "
+                     "A " FUNCTION TRIM(DISP-CURRENCY) " **"
+                MOVE WS-BALANCE TO DISP-CURRENCY
+                DISPLAY "** SALDO DISPONIBLE: " FUNCTION TRIM
+                     (DISP-CURRENCY) " **"
+           END-IF.
            EXIT PARAGRAPH.
        SHOW-SUMMARY.
       * Mostramos los datos simples.
            DISPLAY "********************* TICKET *********************".
+           MOVE WS-TICKET-NUM TO DISP-NUM.
+           DISPLAY "* TICKET Nº: " FUNCTION TRIM(DISP-NUM).
            DISPLAY "* NOMBRE: " WS-NAME.
            MOVE WS-AGE TO DISP-NUM.
            DISPLAY "* EDAD: " FUNCTION TRIM (DISP-NUM).
            MOVE WS-BALANCE TO DISP-CURRENCY.
            DISPLAY "* SALDO: " DISP-CURRENCY.
            DISPLAY "* PRODUCTOS:"
-      * Para mostrar cada producto de la lista uso un bucle que itera en
-      * una variable de iteracion hasta que llegue al numero de
+      * Para mostrar cada producto de la lista uso un bucle que itera
+      * en una variable de iteracion hasta que llegue al numero de
       * productos.
            PERFORM VARYING WS-I-PRODUCT FROM 1 BY 1
-                UNTIL WS-I-PRODUCT IS EQUAL TO WS-PRODUCTS-NUM
+                UNTIL WS-I-PRODUCT IS GREATER THAN WS-PRODUCTS-NUM
                    MOVE WS-I-PRODUCT TO DISP-NUM
-                   MOVE WS-PRODUCT-PRICE(WS-I-PRODUCT) TO DISP-CURRENCY
+                   MOVE WS-PRODUCT-PRICE(WS-I-PRODUCT) TO
+                        DISP-CURRENCY
                    DISPLAY "* *** Nº" FUNCTION TRIM (DISP-NUM)
                         " " WS-PRODUCT-NAME(WS-I-PRODUCT)
                         " " DISP-CURRENCY
-      * Aprovecho y acumulo los precios para mostrar luego el total.
-                   ADD WS-PRODUCT-PRICE(WS-I-PRODUCT) TO WS-TOTAL
-      * Como curiosidad, en IBM Z se podria hacer la suma de todos los
-      * precios a la vez con la funcion SUM y el operador ALL como en 
-      * este ejemplo: FUNCTION SUM (WS-PRODUCT-PRICE(ALL)
            END-PERFORM.
+           IF WS-DISCOUNT-CODE IS NOT EQUAL TO SPACES
+                DISPLAY "* CODIGO DE DESCUENTO: " FUNCTION TRIM
+                     (WS-DISCOUNT-CODE)
+           END-IF.
            MOVE WS-TOTAL TO DISP-CURRENCY.
+           DISPLAY "* SUBTOTAL: " FUNCTION TRIM (DISP-CURRENCY).
+           MOVE WS-TAX-AMOUNT TO DISP-CURRENCY.
+           DISPLAY "* IMPUESTOS: " FUNCTION TRIM (DISP-CURRENCY).
+           MOVE WS-TOTAL-WITH-TAX TO DISP-CURRENCY.
            DISPLAY "* TOTAL: " FUNCTION TRIM (DISP-CURRENCY).
            EXIT PARAGRAPH.
+       WRITE-TICKET-FILE.
+           OPEN EXTEND TICKET-FILE.
+           IF WS-TICKET-STATUS IS NOT EQUAL TO "00" AND
+                WS-TICKET-STATUS IS NOT EQUAL TO "05"
+                OPEN OUTPUT TICKET-FILE
+           END-IF.
+           PERFORM BUILD-TICKET-HEADER.
+           MOVE WS-TICKET-BUFFER TO TICKET-FILE-REC.
+           WRITE TICKET-FILE-REC.
+           PERFORM VARYING WS-I-PRODUCT FROM 1 BY 1
+                UNTIL WS-I-PRODUCT IS GREATER THAN WS-PRODUCTS-NUM
+                   PERFORM BUILD-TICKET-DETAIL
+                   MOVE WS-TICKET-BUFFER TO TICKET-FILE-REC
+                   WRITE TICKET-FILE-REC
+           END-PERFORM.
+           CLOSE TICKET-FILE.
+           EXIT PARAGRAPH.
+       WRITE-CSV-EXTRACT.
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-STATUS IS NOT EQUAL TO "00" AND WS-CSV-STATUS
+                IS NOT EQUAL TO "05"
+                OPEN OUTPUT CSV-FILE
+                MOVE SPACES TO WS-CSV-LINE
+                STRING "TICKET,NOMBRE,SUBTOTAL,IMPUESTO,TOTAL,TIPO,"
+                     "CODIGO,PRODUCTO,PRECIO" DELIMITED BY SIZE
+                     INTO WS-CSV-LINE
+                MOVE WS-CSV-LINE TO CSV-FILE-REC
+                WRITE CSV-FILE-REC
+           END-IF.
+           MOVE WS-TICKET-NUM TO WS-CSV-TICKET.
+           MOVE WS-TOTAL TO WS-CSV-AMT1.
+           MOVE WS-TAX-AMOUNT TO WS-CSV-AMT2.
+           MOVE WS-TOTAL-WITH-TAX TO WS-CSV-AMT3.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING FUNCTION TRIM(WS-CSV-TICKET) "," FUNCTION TRIM
+                (WS-NAME) "," FUNCTION TRIM(WS-CSV-AMT1) ","
+                FUNCTION TRIM(WS-CSV-AMT2) "," FUNCTION TRIM
+                (WS-CSV-AMT3) ",H,,," DELIMITED BY SIZE INTO
+                WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-FILE-REC.
+           WRITE CSV-FILE-REC.
+           PERFORM VARYING WS-I-PRODUCT FROM 1 BY 1
+                UNTIL WS-I-PRODUCT IS GREATER THAN WS-PRODUCTS-NUM
+                   MOVE WS-PRODUCT-PRICE(WS-I-PRODUCT) TO WS-CSV-AMT1
+                   MOVE SPACES TO WS-CSV-LINE
+                   STRING FUNCTION TRIM(WS-CSV-TICKET) "," FUNCTION
+                        TRIM(WS-NAME) ",,,,D," FUNCTION TRIM
+                        (WS-PRODUCT-CODE(WS-I-PRODUCT)) "," FUNCTION
+                        TRIM(WS-PRODUCT-NAME(WS-I-PRODUCT)) ","
+                        FUNCTION TRIM(WS-CSV-AMT1) DELIMITED BY SIZE
+                        INTO WS-CSV-LINE
+                   MOVE WS-CSV-LINE TO CSV-FILE-REC
+                   WRITE CSV-FILE-REC
+           END-PERFORM.
+           CLOSE CSV-FILE.
+           EXIT PARAGRAPH.
+       FINALIZE-RUN.
+           MOVE CTL-RECORD TO CTL-FILE-REC.
+           OPEN OUTPUT CTL-FILE.
+           WRITE CTL-FILE-REC.
+           CLOSE CTL-FILE.
+           IF WS-CLIENT-FILE-OPEN
+                CLOSE CLIENT-FILE
+           END-IF.
+           IF WS-PRODCAT-FILE-OPEN
+                CLOSE PRODUCT-FILE
+           END-IF.
+           IF WS-RUN-OUTCOME IS EQUAL TO SPACES
+                MOVE "OK" TO WS-RUN-OUTCOME
+           END-IF.
+           MOVE "EX04" TO WS-AUD-PROGRAM.
+           MOVE "FIN DE EJECUCION" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+                WS-RUN-OUTCOME, WS-AUD-DETAIL.
+           EXIT PARAGRAPH.
