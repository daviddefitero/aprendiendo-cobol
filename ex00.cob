@@ -1,10 +1,124 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. EX00.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Chequeo de entorno: el fichero de control que EX04 necesita
+      * para arrancar tiene que existir antes de dejar correr el resto
+      * de la ventana de batch.
+           SELECT CTL-FILE ASSIGN TO "CTLFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 MSG PIC A(12).
+       FILE SECTION.
+       FD  CTL-FILE.
+       01  CTL-FILE-REC                         PIC X(87).
+       WORKING-STORAGE SECTION.
+      * Registro de control; si CTLFILE.DAT todavia no existe lo
+      * creamos aqui con los mismos valores de fabrica que usa EX04,
+      * para que el preflight no dependa de que EX04 haya corrido antes.
+           COPY "CTLFILE.CPY".
+       01 WS-JOB-NAME                           PIC X(8).
+       01 WS-CTL-STATUS                         PIC X(2).
+       01 WS-CURR-DATE                          PIC 9(8).
+       01 WS-CURR-TIME                          PIC 9(8).
+       01 WS-DATE-ED.
+           05 WS-YYYY                           PIC 9(4).
+           05 WS-MM                             PIC 9(2).
+           05 WS-DD                             PIC 9(2).
+       01 WS-TIME-ED.
+           05 WS-HH                             PIC 9(2).
+           05 WS-MIN                            PIC 9(2).
+           05 WS-SS                             PIC 9(2).
+           05 WS-HS                             PIC 9(2).
+       01 WS-CHECK-SW                           PIC X(1) VALUE "Y".
+           88 WS-CHECKS-OK                       VALUE "Y".
+           88 WS-CHECKS-FAILED                   VALUE "N".
+       01 WS-RUN-OUTCOME                        PIC X(8).
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01 WS-AUD-PROGRAM                        PIC X(8).
+       01 WS-AUD-DETAIL                         PIC X(40).
        PROCEDURE DIVISION.
-           MOVE "Hello world!" TO MSG.
-           DISPLAY MSG.
-           STOP RUN.
-      
\ No newline at end of file
+      * Antes este programa solo saludaba; ahora hace de banner de
+      * arranque de la ventana de batch (PRINT-BANNER) y de paso de
+      * comprobacion (RUN-PREFLIGHT-CHECKS) para que una JCL lo use
+      * como primer paso real de la noche.
+           PERFORM PRINT-BANNER.
+           PERFORM RUN-PREFLIGHT-CHECKS.
+           IF WS-CHECKS-OK
+               MOVE "OK" TO WS-RUN-OUTCOME
+           ELSE
+               MOVE "FALLO" TO WS-RUN-OUTCOME
+           END-IF.
+      * CALL pone a cero el RETURN-CODE al entrar en AUDITLOG, asi que
+      * el valor final se fija despues de la llamada, no antes.
+           MOVE "EX00" TO WS-AUD-PROGRAM.
+           MOVE "PREFLIGHT DE VENTANA DE BATCH" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-RUN-OUTCOME, WS-AUD-DETAIL.
+           IF WS-CHECKS-OK
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      * El nombre del job se recibe como parametro de la JCL (una
+      * variable de entorno en este entorno de pruebas); si no llega
+      * ninguno asumimos que es este mismo programa el que arranca.
+       PRINT-BANNER.
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT "JOB-NAME".
+           IF WS-JOB-NAME IS EQUAL TO SPACES
+               MOVE "EX00" TO WS-JOB-NAME
+           END-IF.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+           MOVE WS-CURR-DATE TO WS-DATE-ED.
+           MOVE WS-CURR-TIME TO WS-TIME-ED.
+           DISPLAY "************************************************".
+           DISPLAY "* INICIO DE VENTANA DE BATCH".
+           DISPLAY "* JOB    : " FUNCTION TRIM(WS-JOB-NAME).
+           DISPLAY "* FECHA  : " WS-DD "/" WS-MM "/" WS-YYYY.
+           DISPLAY "* HORA   : " WS-HH ":" WS-MIN ":" WS-SS.
+           DISPLAY "************************************************".
+           EXIT PARAGRAPH.
+      * CTLFILE.DAT normalmente ya existe (lo crea EX04 en su primer
+      * arranque), pero en una instalacion nueva este preflight corre
+      * antes que EX04; en vez de fallar la ventana por eso, lo creamos
+      * aqui mismo con los valores de fabrica para que el resto de la
+      * noche pueda arrancar.
+       RUN-PREFLIGHT-CHECKS.
+           SET WS-CHECKS-OK TO TRUE.
+           OPEN INPUT CTL-FILE.
+           IF WS-CTL-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "** AVISO: NO SE ENCONTRO CTLFILE.DAT, SE CREA "
+                   "CON VALORES DE FABRICA **"
+               PERFORM CREATE-DEFAULT-CTLFILE
+           ELSE
+               CLOSE CTL-FILE
+           END-IF.
+           EXIT PARAGRAPH.
+      * Mismos valores de fabrica que LOAD-CONTROL en EX04.
+       CREATE-DEFAULT-CTLFILE.
+           MOVE ZERO TO CTL-LAST-TICKET-NUM.
+           MOVE 07.000 TO CTL-TAX-RATE.
+           MOVE 50 TO CTL-MAX-PRODUCTS.
+           MOVE SPACES TO CTL-DISCOUNT-TABLE.
+           MOVE "DESC10" TO CTL-DISC-CODE(1).
+           MOVE "P" TO CTL-DISC-TYPE(1).
+           MOVE 10 TO CTL-DISC-VALUE(1).
+           MOVE "DESC05" TO CTL-DISC-CODE(2).
+           MOVE "F" TO CTL-DISC-TYPE(2).
+           MOVE 5 TO CTL-DISC-VALUE(2).
+           OPEN OUTPUT CTL-FILE.
+           IF WS-CTL-STATUS IS EQUAL TO "00"
+               WRITE CTL-FILE-REC FROM CTL-RECORD
+               CLOSE CTL-FILE
+           ELSE
+               DISPLAY "** AVISO: NO SE PUDO CREAR CTLFILE.DAT **"
+               SET WS-CHECKS-FAILED TO TRUE
+           END-IF.
+           EXIT PARAGRAPH.
