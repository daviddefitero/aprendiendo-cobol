@@ -0,0 +1,13 @@
+      *****************************************************************
+      * PRODREC.CPY
+      * Registro del catalogo de productos (PRODCAT.DAT), indexado por
+      * codigo de producto. Permite que el dependiente teclee un
+      * codigo en vez de re-escribir nombre y precio en cada venta.
+      *****************************************************************
+       01 PRODUCT-CAT-REC.
+           05 PC-CODE                           PIC X(6).
+           05 PC-NAME                           PIC A(30).
+           05 PC-PRICE                          PIC 9(5)V99.
+           05 PC-STATUS                         PIC X(1).
+               88 PC-IS-ACTIVE                  VALUE "A".
+               88 PC-IS-DELETED                 VALUE "D".
