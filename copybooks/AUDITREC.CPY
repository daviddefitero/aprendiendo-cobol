@@ -0,0 +1,14 @@
+      *****************************************************************
+      * AUDITREC.CPY
+      * Registro del rastro de auditoria compartido (AUDIT.DAT). Cada
+      * programa del sistema escribe aqui un registro por ejecucion a
+      * traves de la subrutina AUDITLOG, para poder reconstruir mas
+      * tarde que programa produjo que resultado y cuando.
+      *****************************************************************
+       01 AUDIT-REC.
+           05 AU-PROGRAM                        PIC X(8).
+           05 AU-DATE                           PIC 9(8).
+           05 AU-TIME                           PIC 9(8).
+           05 AU-OPERATOR                       PIC X(8).
+           05 AU-OUTCOME                        PIC X(8).
+           05 AU-DETAIL                         PIC X(40).
