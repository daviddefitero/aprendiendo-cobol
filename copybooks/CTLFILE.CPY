@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CTLFILE.CPY
+      * Registro unico del fichero de control (CTLFILE.DAT). Guarda el
+      * correlativo de numero de ticket, el tipo de IVA a aplicar, el
+      * tope de lineas por ticket en uso y la tabla de codigos de
+      * descuento vigentes, para no tener que recompilar EX04 cada vez
+      * que cambia una de estas reglas de negocio.
+      *****************************************************************
+       01 CTL-RECORD.
+           05 CTL-LAST-TICKET-NUM               PIC 9(8).
+           05 CTL-TAX-RATE                      PIC 9(2)V999.
+           05 CTL-MAX-PRODUCTS                  PIC 9(4).
+           05 CTL-DISCOUNT-TABLE.
+               10 CTL-DISCOUNT-ENTRY OCCURS 5 TIMES
+                    INDEXED BY CTL-DISC-IDX.
+                   15 CTL-DISC-CODE             PIC X(6).
+                   15 CTL-DISC-TYPE             PIC X(1).
+                       88 CTL-DISC-IS-PERCENT   VALUE "P".
+                       88 CTL-DISC-IS-FLAT      VALUE "F".
+                   15 CTL-DISC-VALUE            PIC 9(5)V99.
