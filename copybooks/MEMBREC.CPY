@@ -0,0 +1,13 @@
+      *****************************************************************
+      * MEMBREC.CPY
+      * Registro del fichero de miembros (MEMBER.DAT). Guarda lo que
+      * EX03 extrae de cada alta: las palabras ya tratadas (mayusculas,
+      * sin espacios sueltos), el codigo de fidelizacion generado a
+      * partir de la primera palabra (con su digito de control) y el
+      * numero de letras de la segunda palabra.
+      *****************************************************************
+       01 MEMBER-REC.
+           05 MR-CODE                           PIC X(21).
+           05 MR-NAME-COUNT                     PIC 9(2).
+           05 MR-NAME-LIST                      PIC X(100).
+           05 MR-LETTER-COUNT                   PIC 9(2).
