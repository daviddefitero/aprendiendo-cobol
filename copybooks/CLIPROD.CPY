@@ -0,0 +1,28 @@
+      *****************************************************************
+      * CLIPROD.CPY
+      * Layout compartido del ticket de venta (cliente + lineas de
+      * producto). Antes vivia declarado a mano dentro de EX04; ahora
+      * cualquier programa que necesite leer o escribir un ticket
+      * (EX04, el informe de cierre de dia, la exportacion contable...)
+      * hace COPY de este libro en vez de repetir los campos. Los
+      * totales llevan 9 digitos enteros para que quepa un ticket de
+      * PRODUCTS-MAX-LENGTH lineas al precio maximo sin desbordar.
+      *****************************************************************
+       78 END-WORD                              VALUE "FIN".
+       78 DELETE-WORD                           VALUE "BORRAR".
+       78 PRODUCTS-MAX-LENGTH                   VALUE 500.
+       01 WS-CLIENT.
+           05 WS-TICKET-NUM                     PIC 9(8).
+           05 WS-NAME                           PIC A(30).
+           05 WS-AGE                            PIC 9(3).
+           05 WS-BALANCE                        PIC 9(6)V99.
+           05 WS-DISCOUNT-CODE                  PIC X(6).
+           05 WS-TOTAL                          PIC 9(9)V99 VALUE ZERO.
+           05 WS-TAX-AMOUNT                     PIC 9(9)V99 VALUE ZERO.
+           05 WS-TOTAL-WITH-TAX                 PIC 9(9)V99 VALUE ZERO.
+           05 WS-PRODUCTS-NUM                   PIC 9(4)   VALUE ZERO.
+           05 WS-PRODUCTS OCCURS 1 TO PRODUCTS-MAX-LENGTH TIMES
+                DEPENDING ON WS-PRODUCTS-NUM.
+                   10 WS-PRODUCT-CODE           PIC X(6).
+                   10 WS-PRODUCT-NAME           PIC A(30).
+                   10 WS-PRODUCT-PRICE          PIC 9(5)V99.
