@@ -0,0 +1,18 @@
+      *****************************************************************
+      * VOWELTAB.CPY
+      * Tabla de sustitucion vocal->digito que EX03 usa para generar
+      * el codigo de fidelizacion "leetspeak" a partir del primer
+      * nombre. El mapeo vive aqui, como una lista de FILLER
+      * redefinida en forma de tabla, para poder dar de alta una
+      * campaña distinta sin tocar los INSPECT del programa.
+      *****************************************************************
+       01 VOWEL-SUB-INIT.
+           05 FILLER                            PIC X(2) VALUE "A4".
+           05 FILLER                            PIC X(2) VALUE "E3".
+           05 FILLER                            PIC X(2) VALUE "I1".
+           05 FILLER                            PIC X(2) VALUE "O0".
+           05 FILLER                            PIC X(2) VALUE "U5".
+       01 VOWEL-SUB-TABLE REDEFINES VOWEL-SUB-INIT.
+           05 VOWEL-SUB-ENTRY OCCURS 5 TIMES INDEXED BY VOWEL-SUB-IDX.
+               10 VOWEL-SUB-FROM                PIC X(1).
+               10 VOWEL-SUB-TO                  PIC X(1).
