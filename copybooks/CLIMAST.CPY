@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CLIMAST.CPY
+      * Registro del maestro de clientes (CLIENTS.DAT), indexado por
+      * nombre. Permite a EX04 reconocer a un cliente habitual sin
+      * volver a pedir edad y saldo, y es la base del programa de
+      * mantenimiento de clientes.
+      *****************************************************************
+       01 CLIENT-MASTER-REC.
+           05 CM-NAME                           PIC A(30).
+           05 CM-CUSTOMER-ID                    PIC 9(8).
+           05 CM-AGE                            PIC 9(3).
+           05 CM-BALANCE                        PIC 9(6)V99.
+           05 CM-STATUS                         PIC X(1).
+               88 CM-IS-ACTIVE                  VALUE "A".
+               88 CM-IS-DELETED                 VALUE "D".
