@@ -0,0 +1,31 @@
+      *****************************************************************
+      * TICKREC.CPY
+      * Registro del fichero de transacciones de venta (TICKETS.DAT) y
+      * del fichero de checkpoint de tickets en curso (CKPT.DAT). Un
+      * ticket se graba como un registro de cabecera (TR-TYPE = "H")
+      * seguido de un registro de detalle (TR-TYPE = "D") por cada
+      * linea de producto. TR-TICKET-DATE lleva la fecha de venta
+      * (AAAAMMDD) para que el cierre de caja (EX04EOD) pueda filtrar
+      * por el dia en curso en vez de reprocesar todo TICKETS.DAT.
+      *****************************************************************
+       01 TICKET-REC.
+           05 TR-TYPE                           PIC X(01).
+               88 TR-IS-HEADER                  VALUE "H".
+               88 TR-IS-DETAIL                  VALUE "D".
+           05 TR-TICKET-NUM                     PIC 9(8).
+           05 TR-TICKET-DATE                    PIC 9(8).
+           05 TR-DATA.
+               10 TR-HEADER-DATA.
+                   15 TR-NAME                   PIC A(30).
+                   15 TR-AGE                    PIC 9(3).
+                   15 TR-BALANCE                PIC 9(6)V99.
+                   15 TR-DISCOUNT-CODE          PIC X(6).
+                   15 TR-TOTAL                  PIC 9(9)V99.
+                   15 TR-TAX-AMOUNT             PIC 9(9)V99.
+                   15 TR-TOTAL-WITH-TAX         PIC 9(9)V99.
+                   15 TR-PRODUCT-COUNT          PIC 9(4).
+               10 TR-DETAIL-DATA REDEFINES TR-HEADER-DATA.
+                   15 TR-PRODUCT-CODE           PIC X(6).
+                   15 TR-PRODUCT-NAME           PIC A(30).
+                   15 TR-PRODUCT-PRICE          PIC 9(5)V99.
+                   15 FILLER                    PIC X(41).
