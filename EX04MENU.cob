@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX04MENU.
+       AUTHOR. EQUIPO DE SISTEMAS.
+       INSTALLATION. TIENDA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-09  JMS  Version inicial. Menu unico para que el    *
+      *                  dependiente elija que ejercicio lanzar sin  *
+      *                  tener que saber el nombre de cada programa. *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPTION                            PIC X(01).
+           88  WS-OPT-HELLO                     VALUE "1".
+           88  WS-OPT-ADDER                     VALUE "2".
+           88  WS-OPT-PARITY                    VALUE "3".
+           88  WS-OPT-PARSER                    VALUE "4".
+           88  WS-OPT-TICKET                    VALUE "5".
+           88  WS-OPT-CUSTOMERS                 VALUE "6".
+           88  WS-OPT-EXIT                      VALUE "0".
+       01  WS-RUN-OUTCOME                       PIC X(08) VALUE SPACES.
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01  WS-AUD-PROGRAM                       PIC X(08).
+       01  WS-AUD-DETAIL                        PIC X(40).
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE "EX04MENU" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-RUN-OUTCOME.
+           MOVE "MENU PRINCIPAL INICIADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-RUN-OUTCOME, WS-AUD-DETAIL.
+           PERFORM UNTIL WS-OPT-EXIT
+               PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+               PERFORM 2000-RUN-OPTION THRU 2000-EXIT
+           END-PERFORM.
+           MOVE "EX04MENU" TO WS-AUD-PROGRAM.
+           MOVE "OK" TO WS-RUN-OUTCOME.
+           MOVE "MENU PRINCIPAL TERMINADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-RUN-OUTCOME, WS-AUD-DETAIL.
+           GOBACK.
+       1000-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "==================== MENU ====================".
+           DISPLAY "1) EX00 - BANNER DE ARRANQUE DE BATCH".
+           DISPLAY "2) EX01 - CINTA SUMADORA".
+           DISPLAY "3) EX02 - LISTADO DE PARIDAD Y PRIMOS".
+           DISPLAY "4) EX03 - ALTA DE MIEMBRO / PARSEO DE NOMBRE".
+           DISPLAY "5) EX04 - TICKET DE VENTA".
+           DISPLAY "6) MANTENIMIENTO DE CLIENTES Y PRODUCTOS".
+           DISPLAY "0) SALIR".
+           DISPLAY "================================================".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-OPTION.
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 2000-RUN-OPTION - llama al programa elegido como subrutina;   *
+      * cada uno de ellos vuelve con GOBACK en vez de terminar toda   *
+      * la sesion, asi el control regresa siempre a este menu.        *
+      *-----------------------------------------------------------*
+       2000-RUN-OPTION.
+           EVALUATE TRUE
+               WHEN WS-OPT-HELLO
+                   CALL "EX00"
+               WHEN WS-OPT-ADDER
+                   CALL "EX01"
+               WHEN WS-OPT-PARITY
+                   CALL "EX02"
+               WHEN WS-OPT-PARSER
+                   CALL "EX03"
+               WHEN WS-OPT-TICKET
+                   CALL "EX04"
+               WHEN WS-OPT-CUSTOMERS
+                   CALL "EX04MNT"
+               WHEN WS-OPT-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
