@@ -1,40 +1,160 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID.  EX03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Roster de altas que va dejando cada ejecucion de EX03, para
+      * poder consultarlo mas tarde en vez de que los datos se pierdan
+      * al cerrar la terminal.
+           SELECT MEMBER-FILE ASSIGN TO "MEMBER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-FILE.
+           COPY "MEMBREC.CPY".
        WORKING-STORAGE SECTION.
-       01 USER-INPUT    PIC X(60).
-       01 NAME-1        PIC X(20).
-       01 NAME-2        PIC X(20).
-       01 NAME-3        PIC X(20).
-       01 NUM-NAME-2    PIC 9(2).
+           COPY "VOWELTAB.CPY".
+       01 USER-INPUT                            PIC X(100).
+       78 NAMES-MAX-LENGTH                       VALUE 20.
+       01 NAME-COUNT                             PIC 9(2) VALUE ZERO.
+       01 NAME-TABLE OCCURS 1 TO NAMES-MAX-LENGTH TIMES DEPENDING ON
+               NAME-COUNT INDEXED BY NAME-IDX.
+           05 NAME-ENTRY                         PIC X(20).
+       01 NUM-NAME-2                             PIC 9(2).
+       01 WS-POINTER                             PIC 9(3).
+       01 WS-INPUT-LEN                           PIC 9(3).
+       01 WS-CODE                                PIC X(20).
+       01 WS-CODE-FULL                           PIC X(21).
+       01 WS-CHECK-SUM                           PIC 9(3).
+       01 WS-CHECK-DIGIT                         PIC 9(1).
+       01 WS-CODE-LEN                            PIC 9(2).
+       01 WS-I                                   PIC 9(2).
+       01 WS-CHAR                                PIC X(1).
+       01 WS-MEMBER-LIST                         PIC X(100).
+       01 WS-MEMBER-STATUS                       PIC X(2).
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01 WS-AUD-PROGRAM                         PIC X(8).
+       01 WS-AUD-OUTCOME                         PIC X(8).
+       01 WS-AUD-DETAIL                          PIC X(40).
        PROCEDURE DIVISION.
-      * Pedimos al usuario que introduzca las palabras.
-           DISPLAY "INTRODUZCA 3 PALABRAS DIVIDIDAS POR COMAS: "
+      * El flujo es: partir el texto en el numero de palabras que
+      * traiga, generar el codigo de fidelizacion de la primera
+      * palabra, mostrar los datos de las demas y dejar constancia del
+      * alta en el roster de miembros.
+           MOVE "EX03" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-AUD-OUTCOME.
+           MOVE "PARSEO DE NOMBRES INICIADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           DISPLAY "INTRODUZCA LAS PALABRAS DIVIDIDAS POR COMAS: "
                    WITH NO ADVANCING.
            ACCEPT USER-INPUT.
-      * Dividimos el input en 3 variables diferentes.
-           UNSTRING USER-INPUT DELIMITED BY ","
-                   INTO NAME-1, NAME-2, NAME-3
-                   END-UNSTRING.
-      * Pasamos a mayusculas y quitamos espacios.
-           MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (NAME-1)) TO NAME-1.
-           MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (NAME-2)) TO NAME-2.
-           MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (NAME-3)) TO NAME-3.
-      * Convertimos las vocales a numeros
-           INSPECT NAME-1 REPLACING ALL "A" BY "4".
-           INSPECT NAME-1 REPLACING ALL "E" BY "3".
-           INSPECT NAME-1 REPLACING ALL "I" BY "1".
-           INSPECT NAME-1 REPLACING ALL "O" BY "0".
-           INSPECT NAME-1 REPLACING ALL "U" BY "5".
-      * Vuelvo a usar TRIM porque en COBOL las variables se rellenan de
-      * espacios hasta llegar a la longitud reservada.
-           DISPLAY FUNCTION TRIM (NAME-1).
-      * Contamos los caracteres.
-           INSPECT FUNCTION TRIM (NAME-2) TALLYING NUM-NAME-2
-                   FOR CHARACTERS.
-           DISPLAY FUNCTION TRIM (NAME-2) " TIENE " NUM-NAME-2 
-                   " LETRAS".
-      * Mostramos la segunda letra. 
-           DISPLAY "La segunda letra de " FUNCTION TRIM (NAME-3) " es "
-                   NAME-3(2:1).
-           STOP RUN.
+           PERFORM SPLIT-NAMES.
+           PERFORM SUBSTITUTE-VOWELS.
+           PERFORM COMPUTE-CHECK-DIGIT.
+           DISPLAY FUNCTION TRIM(WS-CODE-FULL).
+           IF NAME-COUNT IS GREATER THAN OR EQUAL TO 2
+               MOVE ZERO TO NUM-NAME-2
+               INSPECT FUNCTION TRIM(NAME-ENTRY(2)) TALLYING
+                       NUM-NAME-2 FOR CHARACTERS
+               DISPLAY FUNCTION TRIM(NAME-ENTRY(2)) " TIENE "
+                       NUM-NAME-2 " LETRAS"
+           END-IF.
+           IF NAME-COUNT IS GREATER THAN OR EQUAL TO 3
+               DISPLAY "La segunda letra de " FUNCTION TRIM
+                       (NAME-ENTRY(3)) " es " NAME-ENTRY(3)(2:1)
+           END-IF.
+           PERFORM SAVE-MEMBER-RECORD.
+           MOVE "EX03" TO WS-AUD-PROGRAM.
+           MOVE "OK" TO WS-AUD-OUTCOME.
+           MOVE "PARSEO DE NOMBRES TERMINADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           GOBACK.
+      * Antes el UNSTRING esperaba exactamente 3 palabras; ahora vamos
+      * extrayendo una palabra por vuelta, avanzando el puntero,
+      * mientras queden caracteres por consumir en la entrada.
+       SPLIT-NAMES.
+           MOVE 1 TO WS-POINTER.
+           MOVE ZERO TO NAME-COUNT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(USER-INPUT)) TO
+               WS-INPUT-LEN.
+           PERFORM UNTIL WS-POINTER IS GREATER THAN WS-INPUT-LEN OR
+                   NAME-COUNT IS EQUAL TO NAMES-MAX-LENGTH
+               ADD 1 TO NAME-COUNT
+               UNSTRING USER-INPUT DELIMITED BY ","
+                   INTO NAME-ENTRY(NAME-COUNT)
+                   WITH POINTER WS-POINTER
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM
+                   (NAME-ENTRY(NAME-COUNT))) TO NAME-ENTRY(NAME-COUNT)
+           END-PERFORM.
+           EXIT PARAGRAPH.
+      * Aplicamos el mapeo de VOWELTAB.CPY sobre la primera palabra en
+      * vez de los cinco INSPECT fijos de antes.
+       SUBSTITUTE-VOWELS.
+           MOVE NAME-ENTRY(1) TO WS-CODE.
+           PERFORM VARYING VOWEL-SUB-IDX FROM 1 BY 1 UNTIL
+                   VOWEL-SUB-IDX IS GREATER THAN 5
+               INSPECT WS-CODE REPLACING ALL VOWEL-SUB-FROM
+                   (VOWEL-SUB-IDX) BY VOWEL-SUB-TO(VOWEL-SUB-IDX)
+           END-PERFORM.
+           EXIT PARAGRAPH.
+      * Digito de control: suma ponderada (posicion * valor) de cada
+      * digito del codigo, modulo 10. Detecta una transcripcion
+      * equivocada del codigo al copiarlo a la tarjeta fisica.
+       COMPUTE-CHECK-DIGIT.
+           MOVE FUNCTION TRIM(WS-CODE) TO WS-CODE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CODE)) TO
+               WS-CODE-LEN.
+           MOVE ZERO TO WS-CHECK-SUM.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I IS GREATER
+                   THAN WS-CODE-LEN
+               MOVE WS-CODE(WS-I:1) TO WS-CHAR
+               IF WS-CHAR IS NUMERIC
+                   COMPUTE WS-CHECK-SUM = WS-CHECK-SUM +
+                       (FUNCTION NUMVAL(WS-CHAR) * WS-I)
+               END-IF
+           END-PERFORM.
+           MOVE FUNCTION MOD(WS-CHECK-SUM, 10) TO WS-CHECK-DIGIT.
+           MOVE SPACES TO WS-CODE-FULL.
+           STRING FUNCTION TRIM(WS-CODE) DELIMITED BY SIZE
+                   WS-CHECK-DIGIT DELIMITED BY SIZE
+                   INTO WS-CODE-FULL.
+           EXIT PARAGRAPH.
+      * Dejamos constancia del alta en MEMBER.DAT: codigo generado,
+      * cuantas palabras trajo la entrada y la lista completa, para
+      * poder reconstruir el roster mas tarde.
+       SAVE-MEMBER-RECORD.
+           MOVE SPACES TO WS-MEMBER-LIST.
+           MOVE 1 TO WS-POINTER.
+           PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX IS
+                   GREATER THAN NAME-COUNT
+               IF NAME-IDX IS GREATER THAN 1
+                   STRING "," DELIMITED BY SIZE INTO WS-MEMBER-LIST
+                       WITH POINTER WS-POINTER
+               END-IF
+               STRING FUNCTION TRIM(NAME-ENTRY(NAME-IDX)) DELIMITED
+                   BY SIZE INTO WS-MEMBER-LIST WITH POINTER
+                   WS-POINTER
+           END-PERFORM.
+           MOVE WS-CODE-FULL TO MR-CODE.
+           MOVE NAME-COUNT TO MR-NAME-COUNT.
+           MOVE WS-MEMBER-LIST TO MR-NAME-LIST.
+           IF NAME-COUNT IS GREATER THAN OR EQUAL TO 2
+               MOVE NUM-NAME-2 TO MR-LETTER-COUNT
+           ELSE
+               MOVE ZERO TO MR-LETTER-COUNT
+           END-IF.
+           OPEN EXTEND MEMBER-FILE.
+           IF WS-MEMBER-STATUS IS NOT EQUAL TO "00" AND
+                   WS-MEMBER-STATUS IS NOT EQUAL TO "05"
+               OPEN OUTPUT MEMBER-FILE
+           END-IF.
+           WRITE MEMBER-REC.
+           CLOSE MEMBER-FILE.
+           EXIT PARAGRAPH.
