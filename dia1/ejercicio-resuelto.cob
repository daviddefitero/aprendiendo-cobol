@@ -2,17 +2,78 @@
            PROGRAM-ID. EX01.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 A-ARG PIC S9(10).
-       01 B-ARG PIC S9(10).
-       01 NUM-OUT PIC zz,zz9.
+       01 END-WORD           PIC X(03) VALUE "FIN".
+       01 TAPE-TOTAL         PIC S9(10)V99 VALUE ZERO.
+       01 OPER-INPUT         PIC X(03).
+       01 NUM-INPUT          PIC X(15).
+       01 NUM-ARG            PIC S9(08)V99.
+       01 NUM-OUT            PIC -(10)9.99.
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01 WS-AUD-PROGRAM     PIC X(8).
+       01 WS-AUD-OUTCOME     PIC X(8).
+       01 WS-AUD-DETAIL      PIC X(40).
        PROCEDURE DIVISION.
-           DISPLAY "Introduce a number: " WITH NO ADVANCING.
-           ACCEPT A-ARG.
-           MOVE A-ARG TO NUM-OUT.
-           DISPLAY "Introduce a number: " FUNCTION TRIM (NUM-OUT)
-               " + " WITH NO ADVANCING.
-           ACCEPT B-ARG.
-           COMPUTE NUM-OUT = A-ARG + B-ARG.
-           DISPLAY FUNCTION TRIM (NUM-OUT).
-           STOP RUN.
-
+      * Bucle de maquina sumadora: cada vuelta pide un operador y un
+      * numero, y los va aplicando sobre el total acumulado hasta que
+      * el usuario escriba FIN.
+           MOVE "EX01" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-AUD-OUTCOME.
+           MOVE "CINTA INICIADA" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           PERFORM UNTIL OPER-INPUT IS EQUAL TO END-WORD
+               DISPLAY "OPERADOR (+,-,*,/) O " FUNCTION TRIM(END-WORD)
+                   " PARA TERMINAR: " WITH NO ADVANCING
+               ACCEPT OPER-INPUT
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(OPER-INPUT)) TO
+                   OPER-INPUT
+               IF OPER-INPUT IS NOT EQUAL TO END-WORD
+                   IF OPER-INPUT IS NOT EQUAL TO "+" AND OPER-INPUT
+                           IS NOT EQUAL TO "-" AND OPER-INPUT IS NOT
+                           EQUAL TO "*" AND OPER-INPUT IS NOT EQUAL
+                           TO "/"
+                       DISPLAY "OPERADOR NO VALIDO, USE +, -, * O /"
+                   ELSE
+                       MOVE SPACES TO NUM-INPUT
+                       PERFORM UNTIL FUNCTION TEST-NUMVAL(NUM-INPUT)
+                               IS EQUAL TO ZERO
+                           DISPLAY "NUMERO: " WITH NO ADVANCING
+                           ACCEPT NUM-INPUT
+                           IF FUNCTION TEST-NUMVAL(NUM-INPUT) IS NOT
+                                   EQUAL TO ZERO
+                               DISPLAY "ENTRADA NO NUMERICA, "
+                                   "INTENTELO DE NUEVO"
+                           END-IF
+                       END-PERFORM
+                       MOVE FUNCTION NUMVAL(NUM-INPUT) TO NUM-ARG
+                       EVALUATE OPER-INPUT
+                           WHEN "+"
+                               ADD NUM-ARG TO TAPE-TOTAL
+                           WHEN "-"
+                               SUBTRACT NUM-ARG FROM TAPE-TOTAL
+                           WHEN "*"
+                               MULTIPLY NUM-ARG BY TAPE-TOTAL
+                           WHEN "/"
+                               IF NUM-ARG IS EQUAL TO ZERO
+                                   DISPLAY "NO SE PUEDE DIVIDIR POR "
+                                       "CERO"
+                               ELSE
+                                   DIVIDE TAPE-TOTAL BY NUM-ARG
+                                       GIVING TAPE-TOTAL ROUNDED
+                               END-IF
+                       END-EVALUATE
+                       MOVE TAPE-TOTAL TO NUM-OUT
+                       DISPLAY "TOTAL: " FUNCTION TRIM(NUM-OUT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE "EX01" TO WS-AUD-PROGRAM.
+           MOVE "OK" TO WS-AUD-OUTCOME.
+           MOVE "CINTA TERMINADA" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+           GOBACK.
