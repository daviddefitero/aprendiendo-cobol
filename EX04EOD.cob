@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX04EOD.
+       AUTHOR. EQUIPO DE SISTEMAS.
+       INSTALLATION. TIENDA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-09  JMS  Version inicial. Lee TICKETS.DAT de punta   *
+      *                  a punta y produce el informe de cierre de  *
+      *                  caja: unidades e importe vendido por cada   *
+      *                  producto, numero de tickets y el total      *
+      *                  general del dia.                            *
+      * 2026-08-09  JMS  Filtra por TR-TICKET-DATE para que solo      *
+      *                  entren en el cierre los tickets del dia en  *
+      *                  curso; TICKETS.DAT acumula todos los dias y  *
+      *                  ya no hace falta rotarlo entre cierres.      *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichero de transacciones producido por EX04, uno o mas
+      * tickets, cada uno con su cabecera y sus lineas de detalle.
+           SELECT TICKETS-FILE ASSIGN TO "TICKETS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TICKETS-STATUS.
+      * Informe de cierre de caja.
+           SELECT EODRPT-FILE ASSIGN TO "EODRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EODRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TICKETS-FILE.
+           COPY "TICKREC.CPY".
+       FD  EODRPT-FILE.
+       01  EODRPT-LINE                          PIC X(80).
+       WORKING-STORAGE SECTION.
+       78  EOD-MAX-PRODUCTS                     VALUE 500.
+       01  WS-TICKETS-STATUS                    PIC X(02).
+       01  WS-EODRPT-STATUS                     PIC X(02).
+       01  WS-EOF-SW                            PIC X(01) VALUE "N".
+           88  WS-NO-MORE-TICKETS               VALUE "Y".
+       01  WS-TICKET-COUNT                      PIC 9(06) VALUE ZERO.
+       01  WS-GRAND-TOTAL                       PIC 9(09)V99 VALUE ZERO.
+       01  WS-GRAND-TAX                         PIC 9(09)V99 VALUE ZERO.
+       01  WS-PROD-TABLE.
+           05  WS-PROD-COUNT                    PIC 9(04) VALUE ZERO.
+           05  WS-PROD-ENTRY OCCURS 1 TO EOD-MAX-PRODUCTS TIMES
+                   DEPENDING ON WS-PROD-COUNT
+                   INDEXED BY WS-PROD-IDX.
+               10  WS-PROD-CODE                 PIC X(06).
+               10  WS-PROD-NAME                 PIC A(30).
+               10  WS-PROD-QTY                  PIC 9(06) VALUE ZERO.
+               10  WS-PROD-REVENUE              PIC 9(09)V99 VALUE ZERO.
+       01  WS-FOUND-SW                          PIC X(01) VALUE "N".
+           88  WS-PRODUCT-FOUND                 VALUE "Y".
+      * Un ticket entra en el cierre solo si su TR-TICKET-DATE es la
+      * fecha de hoy; las lineas de detalle de un ticket fuera de
+      * fecha se saltan igual que su cabecera.
+       01  WS-SCOPE-SW                          PIC X(01) VALUE "N".
+           88  WS-TICKET-IN-SCOPE               VALUE "Y".
+       01  WS-CURR-DATE                         PIC 9(08).
+       01  WS-CURR-DATE-ED.
+           05  WS-CD-YYYY                       PIC 9(04).
+           05  WS-CD-MM                         PIC 9(02).
+           05  WS-CD-DD                         PIC 9(02).
+       01  WS-EDIT-QTY                          PIC ZZZ,ZZ9.
+       01  WS-EDIT-MONEY                        PIC $$$,$$$,$$9.99.
+       01  WS-EDIT-COUNT                        PIC ZZZ,ZZ9.
+       01  WS-RUN-OUTCOME                       PIC X(08) VALUE SPACES.
+      * Campos intermedios para CALL ... BY CONTENT: una literal mas
+      * corta que la PICTURE del parametro de LINKAGE correspondiente
+      * solo reserva su propia longitud, asi que AUDITLOG acabaria
+      * leyendo basura de memoria en el resto del campo si se le pasara
+      * la literal directamente. Un MOVE normal si rellena con espacios.
+       01  WS-AUD-PROGRAM                       PIC X(08).
+       01  WS-AUD-OUTCOME                       PIC X(08).
+       01  WS-AUD-DETAIL                        PIC X(40).
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TICKETS THRU 2000-EXIT.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 4000-TERMINATE THRU 4000-EXIT.
+           GOBACK.
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - abre los ficheros y deja constancia del   *
+      * arranque en el rastro de auditoria.                         *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TICKETS-FILE.
+           IF WS-TICKETS-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "EX04EOD: NO SE ENCONTRO TICKETS.DAT, NADA QUE "
+                   "CERRAR"
+               MOVE "VACIO" TO WS-RUN-OUTCOME
+               PERFORM 4000-TERMINATE THRU 4000-EXIT
+               GOBACK
+           END-IF.
+           OPEN OUTPUT EODRPT-FILE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-DATE TO WS-CURR-DATE-ED.
+           MOVE "EX04EOD" TO WS-AUD-PROGRAM.
+           MOVE "STARTED" TO WS-AUD-OUTCOME.
+           MOVE "CIERRE DE CAJA INICIADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-AUD-OUTCOME, WS-AUD-DETAIL.
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-TICKETS - recorre TICKETS.DAT registro a       *
+      * registro, acumulando totales de cabecera y de producto.     *
+      *-----------------------------------------------------------*
+       2000-PROCESS-TICKETS.
+           PERFORM 2100-READ-TICKET THRU 2100-EXIT.
+           PERFORM UNTIL WS-NO-MORE-TICKETS
+               IF TR-IS-HEADER
+                   PERFORM 2200-ACCUM-HEADER THRU 2200-EXIT
+               ELSE
+                   IF WS-TICKET-IN-SCOPE
+                       PERFORM 2300-ACCUM-DETAIL THRU 2300-EXIT
+                   END-IF
+               END-IF
+               PERFORM 2100-READ-TICKET THRU 2100-EXIT
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+       2100-READ-TICKET.
+           READ TICKETS-FILE INTO TICKET-REC
+               AT END
+                   SET WS-NO-MORE-TICKETS TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+       2200-ACCUM-HEADER.
+           IF TR-TICKET-DATE IS EQUAL TO WS-CURR-DATE
+               SET WS-TICKET-IN-SCOPE TO TRUE
+               ADD 1 TO WS-TICKET-COUNT
+               ADD TR-TOTAL-WITH-TAX TO WS-GRAND-TOTAL
+               ADD TR-TAX-AMOUNT TO WS-GRAND-TAX
+           ELSE
+               SET WS-SCOPE-SW TO "N"
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2300-ACCUM-DETAIL.
+           PERFORM 2310-FIND-PRODUCT THRU 2310-EXIT.
+           IF NOT WS-PRODUCT-FOUND
+               PERFORM 2320-ADD-PRODUCT THRU 2320-EXIT
+           END-IF.
+           ADD 1 TO WS-PROD-QTY(WS-PROD-IDX).
+           ADD TR-PRODUCT-PRICE TO WS-PROD-REVENUE(WS-PROD-IDX).
+       2300-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 2310-FIND-PRODUCT - busca el codigo de producto del detalle *
+      * actual en la tabla acumulada; deja el indice en             *
+      * WS-PROD-IDX cuando lo encuentra.                             *
+      *-----------------------------------------------------------*
+      * Los productos dados de alta por catalogo traen su codigo; los
+      * tecleados a mano como <NOMBRE$PRECIO> no (TR-PRODUCT-CODE
+      * viene en blanco), asi que esos se agrupan por nombre.
+       2310-FIND-PRODUCT.
+           SET WS-FOUND-SW TO "N".
+           SET WS-PROD-IDX TO 1.
+           PERFORM VARYING WS-PROD-IDX FROM 1 BY 1
+                   UNTIL WS-PROD-IDX IS GREATER THAN WS-PROD-COUNT
+               IF TR-PRODUCT-CODE IS EQUAL TO SPACES
+                   IF WS-PROD-CODE(WS-PROD-IDX) IS EQUAL TO SPACES
+                       AND WS-PROD-NAME(WS-PROD-IDX) IS EQUAL TO
+                           TR-PRODUCT-NAME
+                       SET WS-PRODUCT-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               ELSE
+                   IF WS-PROD-CODE(WS-PROD-IDX) IS EQUAL TO
+                           TR-PRODUCT-CODE
+                       SET WS-PRODUCT-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+       2310-EXIT.
+           EXIT.
+       2320-ADD-PRODUCT.
+           ADD 1 TO WS-PROD-COUNT.
+           SET WS-PROD-IDX TO WS-PROD-COUNT.
+           MOVE TR-PRODUCT-CODE TO WS-PROD-CODE(WS-PROD-IDX).
+           MOVE TR-PRODUCT-NAME TO WS-PROD-NAME(WS-PROD-IDX).
+       2320-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 3000-PRINT-REPORT - escribe el informe de cierre de caja.   *
+      *-----------------------------------------------------------*
+       3000-PRINT-REPORT.
+           PERFORM 3100-PRINT-TITLE THRU 3100-EXIT.
+           SET WS-PROD-IDX TO 1.
+           PERFORM 3200-PRINT-PRODUCT-LINE THRU 3200-EXIT
+               VARYING WS-PROD-IDX FROM 1 BY 1
+               UNTIL WS-PROD-IDX IS GREATER THAN WS-PROD-COUNT.
+           PERFORM 3300-PRINT-TOTALS THRU 3300-EXIT.
+       3000-EXIT.
+           EXIT.
+       3100-PRINT-TITLE.
+           MOVE SPACES TO EODRPT-LINE.
+           STRING "CIERRE DE CAJA DEL " DELIMITED BY SIZE
+                   WS-CD-DD DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                   WS-CD-MM DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                   WS-CD-YYYY DELIMITED BY SIZE
+                   INTO EODRPT-LINE
+           END-STRING.
+           WRITE EODRPT-LINE.
+           MOVE ALL "-" TO EODRPT-LINE.
+           WRITE EODRPT-LINE.
+           MOVE SPACES TO EODRPT-LINE.
+           STRING "CODIGO  PRODUCTO                       UNIDADES"
+                   DELIMITED BY SIZE "      IMPORTE" DELIMITED BY SIZE
+                   INTO EODRPT-LINE
+           END-STRING.
+           WRITE EODRPT-LINE.
+       3100-EXIT.
+           EXIT.
+       3200-PRINT-PRODUCT-LINE.
+           MOVE WS-PROD-QTY(WS-PROD-IDX) TO WS-EDIT-QTY.
+           MOVE WS-PROD-REVENUE(WS-PROD-IDX) TO WS-EDIT-MONEY.
+           MOVE SPACES TO EODRPT-LINE.
+           STRING WS-PROD-CODE(WS-PROD-IDX) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-PROD-NAME(WS-PROD-IDX) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-EDIT-QTY DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-EDIT-MONEY DELIMITED BY SIZE
+                   INTO EODRPT-LINE
+           END-STRING.
+           WRITE EODRPT-LINE.
+       3200-EXIT.
+           EXIT.
+       3300-PRINT-TOTALS.
+           MOVE WS-TICKET-COUNT TO WS-EDIT-COUNT.
+           MOVE ALL "-" TO EODRPT-LINE.
+           WRITE EODRPT-LINE.
+           MOVE SPACES TO EODRPT-LINE.
+           STRING "TICKETS EMITIDOS: " DELIMITED BY SIZE
+                   WS-EDIT-COUNT DELIMITED BY SIZE
+                   INTO EODRPT-LINE
+           END-STRING.
+           WRITE EODRPT-LINE.
+           MOVE WS-GRAND-TAX TO WS-EDIT-MONEY.
+           MOVE SPACES TO EODRPT-LINE.
+           STRING "IMPUESTOS RECAUDADOS: " DELIMITED BY SIZE
+                   WS-EDIT-MONEY DELIMITED BY SIZE
+                   INTO EODRPT-LINE
+           END-STRING.
+           WRITE EODRPT-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-EDIT-MONEY.
+           MOVE SPACES TO EODRPT-LINE.
+           STRING "TOTAL DEL DIA: " DELIMITED BY SIZE
+                   WS-EDIT-MONEY DELIMITED BY SIZE
+                   INTO EODRPT-LINE
+           END-STRING.
+           WRITE EODRPT-LINE.
+       3300-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 4000-TERMINATE - cierra los ficheros y deja constancia del  *
+      * cierre en el rastro de auditoria.                           *
+      *-----------------------------------------------------------*
+       4000-TERMINATE.
+           IF WS-TICKETS-STATUS IS EQUAL TO "00"
+               CLOSE TICKETS-FILE
+           END-IF.
+           IF WS-EODRPT-STATUS IS EQUAL TO "00"
+               CLOSE EODRPT-FILE
+           END-IF.
+           IF WS-RUN-OUTCOME IS EQUAL TO SPACES
+               MOVE "OK" TO WS-RUN-OUTCOME
+           END-IF.
+           MOVE "EX04EOD" TO WS-AUD-PROGRAM.
+           MOVE "CIERRE DE CAJA TERMINADO" TO WS-AUD-DETAIL.
+           CALL "AUDITLOG" USING BY CONTENT WS-AUD-PROGRAM,
+               WS-RUN-OUTCOME, WS-AUD-DETAIL.
+       4000-EXIT.
+           EXIT.
