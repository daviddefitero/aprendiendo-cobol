@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. EQUIPO DE SISTEMAS.
+       INSTALLATION. TIENDA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *-----------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                *
+      * 2026-08-09  JMS  Version inicial. Subrutina comun llamada   *
+      *                  por EX00-EX04 y demas programas del       *
+      *                  sistema para dejar constancia de cada      *
+      *                  ejecucion en el rastro de auditoria.       *
+      *-----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC                       PIC X(96).
+       WORKING-STORAGE SECTION.
+       COPY "AUDITREC.CPY".
+       01  WS-AUDIT-STATUS                      PIC X(02).
+       01  WS-EDIT-RECORD                       PIC X(96).
+       01  WS-CURR-DATE                         PIC 9(08).
+       01  WS-CURR-TIME                         PIC 9(08).
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME                      PIC X(08).
+       01  LK-OUTCOME                           PIC X(08).
+       01  LK-DETAIL                            PIC X(40).
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME, LK-OUTCOME,
+               LK-DETAIL.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-RECORD THRU 1000-EXIT.
+           PERFORM 2000-WRITE-RECORD THRU 2000-EXIT.
+           GOBACK.
+      *-----------------------------------------------------------*
+      * 1000-BUILD-RECORD - arma el registro a partir de los       *
+      * parametros recibidos y la fecha/hora/operador actuales.    *
+      *-----------------------------------------------------------*
+       1000-BUILD-RECORD.
+           MOVE LK-PROGRAM-NAME                 TO AU-PROGRAM.
+           MOVE LK-OUTCOME                      TO AU-OUTCOME.
+           MOVE LK-DETAIL                       TO AU-DETAIL.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+           MOVE WS-CURR-DATE                    TO AU-DATE.
+           MOVE WS-CURR-TIME                    TO AU-TIME.
+           ACCEPT AU-OPERATOR FROM ENVIRONMENT "USER".
+           IF AU-OPERATOR = SPACES
+               MOVE "UNKNOWN" TO AU-OPERATOR
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------*
+      * 2000-WRITE-RECORD - anexa el registro al fichero de        *
+      * auditoria, creandolo si todavia no existe.                 *
+      *-----------------------------------------------------------*
+       2000-WRITE-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO WS-EDIT-RECORD.
+           STRING AU-PROGRAM   DELIMITED BY SIZE "|"
+                  AU-DATE      DELIMITED BY SIZE "|"
+                  AU-TIME      DELIMITED BY SIZE "|"
+                  AU-OPERATOR  DELIMITED BY SIZE "|"
+                  AU-OUTCOME   DELIMITED BY SIZE "|"
+                  AU-DETAIL    DELIMITED BY SIZE
+                  INTO WS-EDIT-RECORD
+           END-STRING.
+           MOVE WS-EDIT-RECORD                  TO AUDIT-FILE-REC.
+           WRITE AUDIT-FILE-REC.
+           CLOSE AUDIT-FILE.
+       2000-EXIT.
+           EXIT.
